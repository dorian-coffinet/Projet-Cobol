@@ -0,0 +1,48 @@
+       program-id. 'Archiverpret'.
+
+       select fhistopret assign 'pret-histo.dat'
+       organization indexed access dynamic
+       record key clefhistopret = DatePretH RefSH ExemplaireH CodeEH.
+
+       fd fhistopret.
+       1 pret-histo.
+               2 DatePretH pic 9(8).
+               2 RefSH pic x(5).
+               2 ExemplaireH pic 9(2).
+               2 CodeEH pic x(5).
+               2 DateRetourH pic 9(8).
+               2 NbRenouvH pic 9.
+               2 SiteCH pic x(3).
+
+       working-storage section.
+       1 pic x.
+       88 erreurhistopret value 'o' false 'n'.
+
+       linkage section.
+       01 lDatePret pic 9(8).
+       01 lRefS pic x(5).
+       01 lExemplaire pic 9(2).
+       01 lCodeE pic x(5).
+       01 lDateRetour pic 9(8).
+       01 lNbRenouv pic 9.
+       01 lSiteC pic x(3).
+
+       procedure division using lDatePret lRefS lExemplaire lCodeE
+                                 lDateRetour lNbRenouv lSiteC.
+       open i-o fhistopret
+
+       move lDatePret to DatePretH
+       move lRefS to RefSH
+       move lExemplaire to ExemplaireH
+       move lCodeE to CodeEH
+       move lDateRetour to DateRetourH
+       move lNbRenouv to NbRenouvH
+       move lSiteC to SiteCH
+
+       write pret-histo invalid set erreurhistopret to true
+                   not invalid set erreurhistopret to false
+       end-write
+
+       close fhistopret
+       goback.
+       end program 'Archiverpret'.
