@@ -0,0 +1,40 @@
+       program-id. 'Ecrireconnexion'.
+
+       select fconnexion assign 'connexions.dat'
+       organization indexed access dynamic
+       record key clefconnexion = cledate cleheure.
+
+       fd fconnexion.
+       1 connexion.
+               2 cledate pic 9(8).
+               2 cleheure pic 9(8).
+               2 dateope pic x(10).
+               2 loginc pic 9(5).
+               2 resultat pic x.
+
+       working-storage section.
+       1 pic x.
+       88 erreurconnexion value 'o' false 'n'.
+       1 dh pic x(21).
+
+       linkage section.
+       01 llogin pic 9(5).
+       01 lresultat pic x.
+
+       procedure division using llogin lresultat.
+       open i-o fconnexion
+
+       move function current-date to dh
+       move dh(1:8) to cledate
+       move dh(9:8) to cleheure
+       string dh(7:2) '/' dh(5:2) '/' dh(1:4) into dateope
+       move llogin to loginc
+       move lresultat to resultat
+
+       write connexion invalid set erreurconnexion to true
+                   not invalid set erreurconnexion to false
+       end-write
+
+       close fconnexion
+       goback.
+       end program 'Ecrireconnexion'.
