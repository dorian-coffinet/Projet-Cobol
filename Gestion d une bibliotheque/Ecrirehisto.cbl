@@ -0,0 +1,47 @@
+       program-id. 'Ecrirehisto'.
+
+       select fhisto assign 'historique.dat'
+       organization indexed access dynamic
+       record key clefhisto = cledate cleheure.
+
+       fd fhisto.
+       1 histo.
+               2 cledate pic 9(8).
+               2 cleheure pic 9(8).
+               2 dateope pic x(10).
+               2 login1 pic 9(5).
+               2 nomfich pic x(15).
+               2 cleprim pic x(15).
+               2 opereu pic x.
+
+       working-storage section.
+       01 logutil-courant pic 9(5) external.
+       1 pic x.
+       88 erreurhisto value 'o' false 'n'.
+       1 dh pic x(21).
+
+       linkage section.
+       01 codeope pic x.
+       01 lnomfich pic x(15).
+       01 lcleprim pic x(15).
+       01 lopereu pic x.
+
+       procedure division using codeope lnomfich lcleprim lopereu.
+       open i-o fhisto
+
+       move function current-date to dh
+       move dh(1:8) to cledate
+       move dh(9:8) to cleheure
+       string dh(7:2) '/' dh(5:2) '/' dh(1:4) into dateope
+       move logutil-courant to login1
+       move lnomfich to nomfich
+       move lcleprim to cleprim
+       move lopereu to opereu
+
+       write histo invalid set erreurhisto to true
+                   not invalid set erreurhisto to false
+       end-write
+
+       close fhisto
+       goback.
+       end program 'Ecrirehisto'.
