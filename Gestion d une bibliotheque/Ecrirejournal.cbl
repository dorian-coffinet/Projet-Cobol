@@ -0,0 +1,32 @@
+       program-id. 'Ecrirejournal'.
+
+       select fjournal assign 'journal.dat'
+       organization line sequential.
+
+       fd fjournal.
+       01 ligne-journal pic x(80).
+
+       working-storage section.
+       1 dh pic x(21).
+       1 dateJournal pic 9(8).
+       1 heureJournal pic 9(6).
+
+       linkage section.
+       01 lref pic x(5).
+       01 lcode pic x(5).
+       01 ltype pic x.
+
+       procedure division using lref lcode ltype.
+       open extend fjournal
+
+       move function current-date to dh
+       move dh(1:8) to dateJournal
+       move dh(9:6) to heureJournal
+
+       string dateJournal ' ' heureJournal ' ' lref ' ' lcode
+           ' ' ltype into ligne-journal
+       write ligne-journal
+
+       close fjournal
+       goback.
+       end program 'Ecrirejournal'.
