@@ -0,0 +1,32 @@
+       program-id. 'Hacherpasse'.
+
+       working-storage section.
+       1 h-acc pic 9(18).
+       1 h-idx pic 9(2).
+       1 h-car pic x(1).
+       1 h-ord pic 9(3).
+       1 h-salt pic 9(18).
+       1 h-result pic 9(15).
+       1 h-result-x redefines h-result pic x(15).
+
+       linkage section.
+       01 mdp-clair pic x(15).
+       01 mdp-hache pic x(15).
+       01 h-login pic 9(5).
+
+       procedure division using mdp-clair mdp-hache h-login.
+       compute h-salt = function mod(h-login * 104729 + 40503,
+           999999999999999)
+       move h-salt to h-acc
+       perform varying h-idx from 1 by 1 until h-idx > 15
+           move mdp-clair(h-idx:1) to h-car
+           move function ord(h-car) to h-ord
+           compute h-acc = function mod((h-acc + h-ord + h-idx)
+           * 16777619 + h-salt, 999999999999999)
+       end-perform
+       compute h-acc = function mod(h-acc * 92821 + h-salt,
+           999999999999999)
+       move h-acc to h-result
+       move h-result-x to mdp-hache
+       goback.
+       end program 'Hacherpasse'.
