@@ -3,9 +3,11 @@
 
 
        working-storage section.
-       1 choix pic 9.
+       1 choix pic 99.
        1 bool pic 9 value 0.
        1 suite pic x.
+       01 statut-courant pic x external.
+       88 statutUtil1 value '1'.
 
 
        screen section.
@@ -13,18 +15,23 @@
        1 a-plg-entete.
            2 blank screen.
            2 line 5 col 1 'Adh' &x'82' & 'rents'.
+       1 a-plg-accesrefuse.
+           2 line 32 col 5 'Acces reserve, votre compte est en lecture '
+           & 'seule'.
        1 a-plg-menu.
            2 line 7 col 1 '1-Consulter fiche'.
            2 line 8 col 1 '2-Ajouter'.
            2 line 9 col 1 '3-Modifier'.
            2 line 10 col 1 '4-Supprimer'.
            2 line 11 col 1 '5-Calcul amende'.
-           2 line 12 col 1 '6-Quitter'.
+           2 line 12 col 1 '6-Rechercher par nom'.
+           2 line 13 col 1 '7-Fusionner deux fiches en doublon'.
+           2 line 14 col 1 '8-Quitter'.
 
 
        1 s-plg-choix.
-           2 line 13 col 1 'Veuillez taper votre choix : '.
-           2 s-choix pic z to choix required.
+           2 line 15 col 1 'Veuillez taper votre choix : '.
+           2 s-choix pic zz to choix required.
 
 
 
@@ -42,11 +49,25 @@
 
         evaluate choix
             when 1 call 'pa-consulter-fiche' compute bool = 0
-            when 2 call 'pa-ajouter' compute bool = 0
-            when 3 call 'pa-modifier' compute bool = 0
-            when 4 call 'pa-supprimer' compute bool = 0
+            when 2
+                if statutUtil1 then display a-plg-accesrefuse
+                else call 'pa-ajouter' end-if
+                compute bool = 0
+            when 3
+                if statutUtil1 then display a-plg-accesrefuse
+                else call 'pa-modifier' end-if
+                compute bool = 0
+            when 4
+                if statutUtil1 then display a-plg-accesrefuse
+                else call 'pa-supprimer' end-if
+                compute bool = 0
             when 5 call 'pa-calcul_amende' compute bool = 0
-            when 6 compute bool = 1
+            when 6 call 'pa-rechercher' compute bool = 0
+            when 7
+                if statutUtil1 then display a-plg-accesrefuse
+                else call 'pa-fusionner' end-if
+                compute bool = 0
+            when 8 compute bool = 1
         end-evaluate
 
         accept s-plg-suite
