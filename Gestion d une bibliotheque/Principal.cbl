@@ -4,6 +4,7 @@
        working-storage section.
        1 choix pic 9 value 0.
        1 bool pic 9 value 0.
+       1 authOk pic x value 'N'.
 
        screen section.
        1 a-plg-entete.
@@ -21,6 +22,10 @@
 
 
        procedure division.
+       call 'p-connexion' using authOk
+       end-call
+
+       if authOk = 'O'
         perform test after until bool = 1
           display a-plg-entete
           display a-plg-menu
@@ -37,6 +42,7 @@
 
        end-evaluate
        end-perform
+       end-if
        end program menu-principal.
 
 
