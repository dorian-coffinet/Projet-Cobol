@@ -15,14 +15,38 @@
            select pret assign 'pret.dat'
            organization indexed
            access dynamic
-           record key is clef =  DatePret, RefP, CodeP
+           record key is clef =  DatePret, RefP, ExemplaireP, CodeP
            alternate key RefP duplicates
            alternate key CodeP duplicates.
 
            select livre assign 'support.dat'
            organization indexed
            access dynamic
-           record key RefS.
+           record key clefS = RefS ExemplaireS
+           alternate key RefS duplicates.
+
+           select f-historique assign 'historique.dat'
+           organization indexed
+           access dynamic
+           record key clefhisto = cledate cleheure.
+
+           select parametres assign 'parametres.dat'
+           organization indexed
+           access dynamic
+           record key CodeParam.
+
+           select checkpoint assign 'checkpoint.dat'
+           organization indexed
+           access dynamic
+           record key CodeCheckpoint.
+
+           select categorie assign 'categorie.dat'
+           organization indexed
+           access dynamic
+           record key LibCat.
+
+           select courriel assign 'courriel.dat'
+           organization line sequential.
 
 
 
@@ -39,6 +63,9 @@
            02 login       pic 9(5).
            02 motpasse    pic x(15).
            02 statut      pic x.
+           02 nbEchecs    pic 9(2).
+           02 verrou      pic x.
+           88 compteVerrouille value 'O' false 'N'.
 
 
 
@@ -55,7 +82,10 @@
            2 NomE          pic x(30).
            2 PrenomE       pic x(30).
            2 AdrE          pic x(150).
-
+           2 TelE          pic x(15).
+           2 MailE         pic x(40).
+           2 SiteC         pic x(3).
+           2 CodeMenage    pic x(5).
 
 
 
@@ -73,19 +103,28 @@
        01 prets.
            02 DatePret pic 9(8).
            02 RefP pic x(5).
+           02 ExemplaireP pic 9(2).
            02 CodeP pic x(5).
            02 DateRetour pic 9(8).
+           02 NbRenouv pic 9.
+           02 SiteCP pic x(3).
 
 
        fd livre.
        1 livres.
            2 RefS          pic x(5).
+           2 ExemplaireS    pic 9(2).
            2 LibS          pic x(30).
            2 DesignS       pic x(50).
            2 DispoS        pic x.
            2 LibC          pic x(30).
+           2 AuteurS       pic x(30).
+           2 IsbnS         pic x(13).
            2 TabS.
-               3 Motcle    pic x(20) occurs 10.
+               3 Motcle    pic x(20) occurs 20.
+           2 SiteCS        pic x(3).
+           2 DateAjoutS    pic 9(8).
+           2 DateLimiteRetrait pic 9(8).
 
 
 
@@ -100,9 +139,48 @@
        01 ligne.
            02 texte pic x(800).
 
+       fd courriel.
+       01 ligne-courriel pic x(800).
+
+
+       fd f-historique.
+       01 histo.
+           02 cledate pic 9(8).
+           02 cleheure pic 9(8).
+           02 dateope pic x(10).
+           02 login1 pic 9(5).
+           02 nomfich pic x(15).
+           02 cleprim pic x(15).
+           02 opereu pic x.
+
+       fd parametres.
+       01 parametresEnr.
+           02 CodeParam pic x(1).
+           02 TauxAmende pic 9v99.
+           02 DelaiGrace pic 9(3).
+           02 MaxPrets pic 9(2).
+           02 MaxEchecs pic 9(2).
+           02 PlafondAmende pic 9(3).
+
+       fd checkpoint.
+       01 checkpointEnr.
+           02 CodeCheckpoint pic x(1).
+           02 DernierCodeImprime pic x(5).
+
+       fd categorie.
+       01 categorieEnr.
+           02 LibCat pic x(30).
+           02 DureePretCat pic 9(3).
+           02 MaxPretsCat pic 9(2).
+
 
        working-storage section.
-       01 choix pic 9.
+       01 logutil-courant pic 9(5) external value 0.
+       01 statut-courant pic x external value '3'.
+       88 statutUtil1 value '1'.
+       88 statutUtil2 value '2'.
+       88 statutAdminist value '3'.
+       01 choix pic 99.
        01 choix2 pic x(10).
        01 suite pic x.
        01 continuer pic x.
@@ -140,7 +218,52 @@
        01 fin-pret pic x value 'N'.
        88 finPret value 'O' false 'N'.
        01 nbJours pic 9(3).
+       01 montantPret pic 9(3).
+       01 v-aEmail pic x value 'N'.
+       88 aEmail value 'O' false 'N'.
        01 continuer5 pic x.
+       01 fin-pret-tous pic x value 'N'.
+       88 finPretTous value 'O' false 'N'.
+       01 tab-codes-imprimes.
+           02 code-imprime pic x(5) occurs 200.
+       01 nb-codes-imprimes pic 9(3) value 0.
+       01 delaiCourant pic 9(3).
+       01 v-supportExistant pic x value 'N'.
+       88 supportExistant value 'O' false 'N'.
+       01 v-categorieExistante pic x value 'N'.
+       88 categorieExistante value 'O' false 'N'.
+       01 dejaImprimeSw pic x value 'N'.
+       88 dejaImprime value 'O' false 'N'.
+       01 kLettre pic 9(3).
+       01 tmp-code-imprime pic x(5).
+       01 kSort1 pic 9(3).
+       01 kSort2 pic 9(3).
+       01 fin-livre-dispo pic x value 'N'.
+       88 finLivreDispo value 'O' false 'N'.
+       01 fin-pret-dispo pic x value 'N'.
+       88 finPretDispo value 'O' false 'N'.
+       01 pret-ouvert-trouve pic x value 'N'.
+       88 pretOuvertTrouve value 'O' false 'N'.
+       01 nbAnomalies pic 9(3) value 0.
+       01 nbAdherentsTotal pic 9(5) value 0.
+       01 nbTitresTotal pic 9(5) value 0.
+       01 nbPretsOuvertsTotal pic 9(5) value 0.
+       01 refPrecedent pic x(5) value spaces.
+       01 tab-emprunts.
+           02 emprunt occurs 200.
+              03 refEmprunt pic x(5).
+              03 nbEmprunts pic 9(5).
+       01 nbRefsEmpruntes pic 9(3) value 0.
+       01 kEmprunt pic 9(3).
+       01 empruntTrouveSw pic x value 'N'.
+       88 empruntTrouve value 'O' false 'N'.
+       01 kTop pic 9.
+       01 kMax pic 9(3).
+       01 maxEmprunts pic 9(5).
+       01 tab-top-emprunts.
+           02 top-emprunt occurs 3.
+              03 refTop pic x(5).
+              03 nbTop pic 9(5).
 
 
        linkage section.
@@ -158,13 +281,53 @@
            02 line 14 col 5 '3- Supprimer un utilisateur'.
            02 line 16 col 5 '4- Consulter historique'.
            02 line 18 col 5 '5- Imprimer lettres de rappel'.
+           02 line 20 col 5 '6- Imprimer toutes les lettres de rappel '
+           & '(traitement de nuit)'.
+           02 line 22 col 5 '7- Parametrer le calcul des amendes'.
+           02 line 23 col 5 '8- Reconcilier la disponibilite des '
+           & 'livres'.
+           02 line 24 col 5 '9- Exporter les adherents et amendes '
+           & 'en CSV'.
+           02 line 25 col 5 '10- Statistiques'.
+           02 line 26 col 5 '11- Sauvegarder les fichiers'.
+           02 line 27 col 5 '12- Restaurer les fichiers'.
+           02 line 28 col 5 '13- Reorganiser le fichier des prets'.
+           02 line 29 col 5 '14- Annuler ou reduire une amende'.
        01 s-plg-choix.
-           02 line 20 col 10 'Que voulez-vous faire ? (entrer un '
+           02 line 30 col 10 'Que voulez-vous faire ? (entrer un '
            & 'chiffre)'.
-           02 s-choix pic z to choix.
+           02 s-choix pic zz to choix.
        01 a-plg-choixinv.
-           02 line 22 col 5 'choix invalide'.
-       01 s-plg-suite line 26 col 80 pic x to suite auto secure.
+           02 line 32 col 5 'choix invalide'.
+       01 a-plg-accesrefuse.
+           02 line 32 col 5 'Acces reserve a l''administrateur'.
+       01 s-plg-suite line 32 col 80 pic x to suite auto secure.
+       01 a-plg-statistiques.
+           02 blank screen.
+           02 line 5 col 1 'Statistiques de la bibliotheque'.
+           02 line 8 col 1 'Nombre total d''adherents : '.
+           02 a-nbAdherents line 8 col 35 pic zzzz9 from
+           nbAdherentsTotal.
+           02 line 10 col 1 'Nombre total de titres : '.
+           02 a-nbTitres line 10 col 35 pic zzzz9 from nbTitresTotal.
+           02 line 12 col 1 'Prets actuellement en cours : '.
+           02 a-nbPretsOuverts line 12 col 35 pic zzzz9 from
+           nbPretsOuvertsTotal.
+           02 line 15 col 1 'Titres les plus empruntes :'.
+           02 line 17 col 3 '1.'.
+           02 a-top1 line 17 col 6 pic x(5) from refTop(1).
+           02 a-nbTop1 line 17 col 15 pic zzzz9 from nbTop(1).
+           02 line 18 col 3 '2.'.
+           02 a-top2 line 18 col 6 pic x(5) from refTop(2).
+           02 a-nbTop2 line 18 col 15 pic zzzz9 from nbTop(2).
+           02 line 19 col 3 '3.'.
+           02 a-top3 line 19 col 6 pic x(5) from refTop(3).
+           02 a-nbTop3 line 19 col 15 pic zzzz9 from nbTop(3).
+           02 s-plg-statsSuite line 24 col 80 pic x auto secure.
+       01 a-plg-reconcilTermine.
+           02 line 25 col 5 'Reconciliation terminee, '.
+           02 a-nbAnomalies pic zz9 from nbAnomalies.
+           02 line 25 col 45 'anomalie(s) corrigee(s).'.
        01 s-plg-ajout.
            02 blank screen.
            02 line 10 col 1 'Nom : '.
@@ -209,8 +372,8 @@
            02 s-anomutil2 pic x(20) using nom.
            02 line 14 col 1 'Prenom :'.
            02 s-apreutil2 pic x(20) using prenom.
-           02 line 15 col 1 'Mot de passe : '.
-           02 s-amotpasse2 pic x(15) using motpasse.
+           02 line 15 col 1 'Nouveau mot de passe (vide = inchange) : '.
+           02 s-amotpasse2 pic x(15) to amotpasse2.
            02 line 16 col 1 'Statut d''utilisateur : '.
            02 s-astatut2 pic x using statut.
        01 s-plg-afichisto.
@@ -242,6 +405,44 @@
            02 line 8 col 5 'Voulez-vous imprimer une autre lettre ? '
            & 'O/N'.
            02 s-continuer5 pic x to continuer5.
+       01 a-plg-batchTermine.
+           02 blank screen.
+           02 line 8 col 5 'Traitement de nuit termine, lettres '
+           & 'imprimees pour '.
+           02 a-nbLettres line 8 col 55 pic zz9 from nb-codes-imprimes.
+           02 line 9 col 5 'adherent(s).'.
+           02 s-plg-batchSuite pic x to suite auto secure.
+       01 a-plg-parametres.
+           02 blank screen.
+           02 line 5 col 1 'Parametrage du calcul des amendes'.
+           02 line 8 col 1 'Delai de grace actuel (jours) : '.
+           02 a-delaiActuel line 8 col 40 pic zz9 from DelaiGrace.
+           02 line 10 col 1 'Nouveau delai de grace (jours) : '.
+           02 s-delaiGrace line 10 col 40 pic 999 to DelaiGrace
+           required.
+           02 line 12 col 1 'Taux d''amende actuel (euros/jour) : '.
+           02 a-tauxActuel line 12 col 40 pic 9.99 from TauxAmende.
+           02 line 14 col 1 'Nouveau taux d''amende (euros/jour) : '.
+           02 s-tauxAmende line 14 col 40 pic 9.99 to TauxAmende
+           required.
+           02 line 16 col 1 'Nombre maximum de prets simultanes '
+           & 'actuel : '.
+           02 a-maxPretsActuel line 16 col 55 pic z9 from MaxPrets.
+           02 line 18 col 1 'Nouveau nombre maximum de prets '
+           & 'simultanes : '.
+           02 s-maxPrets line 18 col 55 pic 99 to MaxPrets required.
+           02 line 20 col 1 'Nombre d''echecs de connexion avant '
+           & 'verrouillage actuel : '.
+           02 a-maxEchecsActuel line 20 col 60 pic z9 from MaxEchecs.
+           02 line 22 col 1 'Nouveau nombre d''echecs avant '
+           & 'verrouillage : '.
+           02 s-maxEchecs line 22 col 60 pic 99 to MaxEchecs required.
+           02 line 24 col 1 'Plafond actuel d''une amende (euros) : '.
+           02 a-plafondActuel line 24 col 45 pic zz9 from
+           PlafondAmende.
+           02 line 26 col 1 'Nouveau plafond d''une amende (euros) : '.
+           02 s-plafondAmende line 26 col 45 pic 999 to PlafondAmende
+           required.
 
 
        procedure division using typeutil.                                ** logutil
@@ -249,6 +450,20 @@
                move 'mauvaischoix' to choix2
                open i-o utilisateur
 
+               open i-o parametres
+               move '1' to CodeParam
+               read parametres
+                   invalid key
+                       move '1' to CodeParam
+                       move .50 to TauxAmende
+                       move 21 to DelaiGrace
+                       move 5 to MaxPrets
+                       move 3 to MaxEchecs
+                       move 50 to PlafondAmende
+                       write parametresEnr
+                       end-write
+               end-read
+
                perform until (choix2 = 'bonchoix')
                    display a-plg-titre
                    display a-plg-administration
@@ -258,6 +473,9 @@
                    when 0
                        move 'bonchoix' to choix2
                    when 1
+                     if not statutAdminist then
+                       display a-plg-accesrefuse
+                     else
 
        *>  fonction permettant d' ajouter un utilisateur
 
@@ -272,29 +490,37 @@
                        accept s-alogin
                        move alogin to login
                        accept s-amotpasse
-                       move amotpasse to motpasse
+                       call 'Hacherpasse' using amotpasse motpasse
+                                                 login
+                       end-call
                        accept s-astatut
                        move astatut to statut
+                       move 0 to nbEchecs
+                       move 'N' to verrou
                        start utilisateur key = login
                            invalid
                                write utilisateurs
                                end-write
+                               move 'O' to opereu1
                            not invalid
                                display a-plg-UtilExistant
+                               move 'N' to opereu1
                        end-start
-      **                move 'A' to codeope1
-      **                move 'utilisateur' to nomfich1
-      **                move 'login' to cleprim1
-      **                move 'R' to opereu1
-      **                call 'Ecrirehisto' using logutil
-      **                codeope1 nomfich1 cleprim1 opereu1
-      **                end-call
+                       move 'A' to codeope1
+                       move 'utilisateur' to nomfich1
+                       move alogin to cleprim1
+                       call 'Ecrirehisto' using codeope1 nomfich1
+                       cleprim1 opereu1
+                       end-call
                    display s-plg-continuer1
                    accept s-continuer1
                  end-perform
-
+                     end-if
 
                    when 2
+                     if not statutAdminist then
+                       display a-plg-accesrefuse
+                     else
 
        *>  fonction permettent de modifier un utilisateur
 
@@ -313,16 +539,28 @@
                                accept s-alogin21
                                accept s-anomutil2
                                accept s-apreutil2
+                               move spaces to amotpasse2
                                accept s-amotpasse2
+                               if amotpasse2 not = spaces
+                                   call 'Hacherpasse' using amotpasse2
+                                   motpasse login
+                                   end-call
+                               end-if
                                accept s-astatut2
+                               move 0 to nbEchecs
+                               move 'N' to verrou
                                rewrite utilisateurs
                                end-rewrite
                       end-start
                       display s-plg-continuer3
                       accept s-continuer3
                     end-perform
+                     end-if
 
                    when 3
+                     if not statutAdminist then
+                       display a-plg-accesrefuse
+                     else
 
        *>  fonction permettant de supprimer un utilisateur
 
@@ -342,26 +580,26 @@
                        display s-plg-continuer3
                        accept s-continuer3
                      end-perform
+                     end-if
 
 
                    when 4
 
       *                move 'bonchoix' to choix2
        *>  fonction permettant de consulter l' historique
-     **                open input f-historique
+                       open input f-historique
                        set fin-f-histo to false
                        perform until fin-f-histo
-                           read f-historique
+                           read f-historique next record
                               at end
                               set fin-f-histo to true
                            end-read
-                           if (login1 not = 00000) then
+                           if not fin-f-histo then
                                display s-plg-afichisto
                                accept s-suiteHisto
                            end-if
                        end-perform
-                       stop ' '
-     **                close f-historique
+                       close f-historique
                    when 5
       *                    move 'bonchoix' to choix2
 
@@ -372,85 +610,204 @@
                            (function upper-case(continuer5) not = 'O')
                            display s-plg-codeAdher
                            accept s-codeAdher
-                           move codeAdher to CodeE
-                           open input adherent
-      *                    open output fich
-                           read adherent key CodeE
-                           end-read
-                           move 'Bibliothèque INFOrmatique' to ligne
-                           write ligne
-                           write ligne from ' '
-                           string 'A : ' NomE ' ' PrenomE into ligne
-                           write ligne
-                           write ligne from adrE
-                           write ligne from ' '
-                           write ligne from 'Vous avez emprunté les '
-                           & 'supports suivants :'
-                           write ligne from ' '
-                           open input pret
-                           open input livre
-                           move codeAdher to codeP
-                           start pret key = codeP
-                           not invalid key
-                               perform until finFich
-                                   read pret next end
-                                   set finFich to true not end
-                                   if(DateRetour=0)and(CodeP=codeAdher)
-                                   then
-                                       move RefP to RefS
-                                       read livre key RefS
-                                       string RefS ' ' LibS ' ' DesignS
-                                       'le ' DatePret into ligne
-                                       write ligne
-                                   end-if
+                           perform 9000-imprimer-lettre-rappel
+                           display s-plg-continuer5
+                           accept s-continuer5
+                       end-perform
+
+                   when 6
+
+       *>  fonction permettant d' imprimer automatiquement les
+       *>  lettres de rappel pour tous les adherents ayant un pret
+       *>  en cours et en retard (traitement de nuit)
+
+                       move 0 to nb-codes-imprimes
+                       set finPretTous to false
+                       move function current-date(1:8) to dateJour
+                       open input pret
+                       open input livre
+                       open input categorie
+                       read pret next record
+                           at end set finPretTous to true
+                       end-read
+
+                       perform until finPretTous
+                           if DateRetour = 0
+                               move DelaiGrace to delaiCourant
+                               move RefP to RefS
+                               move ExemplaireP to ExemplaireS
+                               read livre
+                                   invalid set supportExistant to false
+                                   not invalid set supportExistant
+                                   to true
                                end-read
-                           end-perform
-                       end-start
-                       close livre
-                       write ligne from ' '
-                       write ligne from 'Nous vous rappelons que la '
-                       & 'durée d''un prêt est de 3 semaines.'
-                       write ligne from 'Merci de rapporter ces '
-                       & 'supports le plus rapidement possible.'
-                       write ligne from ' '
-                       move 0 to amende
-                       move 0 to nbJours
-                       start pret key = CodeP
-                           invalid key
-                               display a-plg-aucunPret
-                           not invalid key
-                               set finPret to false
-                               perform until finPret
-                                   read pret next end set finPret
-                                   to true not end
-                                   if (DateRetour not = 0) then
-                                       compute nbJours = function
-                                       integer-of-date(DatePret) -
-                                      function integer-of-date(DatePret)
-                                   else
-                                       compute nbJours = function
-                                       integer-of-date(DatePret) -
-                                     function integer-of-date(dateJour2)
+                               if supportExistant
+                                   move LibC to LibCat
+                                   read categorie
+                                       invalid set categorieExistante
+                                       to false
+                                       not invalid
+                                       set categorieExistante to true
+                                   end-read
+                                   if categorieExistante
+                                       move DureePretCat to delaiCourant
                                    end-if
-                                   if (nbJours > 21) then
-                                       compute amende = amende +
-                                       ((nbJours - 21) * 0.5)
+                               end-if
+                               compute nbJours = function
+                               integer-of-date(dateJour2) -
+                               function integer-of-date(DatePret)
+                               if nbJours > delaiCourant
+                                   set dejaImprime to false
+                                   perform test after
+                                       varying kLettre from 1 by 1
+                                       until kLettre > nb-codes-imprimes
+                                       or dejaImprime
+                                       if code-imprime(kLettre) = CodeP
+                                           set dejaImprime to true
+                                       end-if
+                                   end-perform
+                                   if not dejaImprime
+                                   and nb-codes-imprimes < 200
+                                       add 1 to nb-codes-imprimes
+                                       move CodeP to
+                                       code-imprime(nb-codes-imprimes)
                                    end-if
-                                   end-read
-                               end-perform
-                       end-start
+                               end-if
+                           end-if
+                           read pret next record
+                               at end set finPretTous to true
+                           end-read
+                       end-perform
                        close pret
-                       string 'Votre amende s''élève à ' amende
-                       ' euros à ce jour.' into ligne
-                       write ligne
-                       move function CURRENT-DATE to dateJour
-                       move space to ligne
-                       string 'Nancy, le ' dateJour into ligne
-                       write ligne
-                       close adherent
-                       display s-plg-continuer5
-                       accept s-continuer5
-                   end-perform
+                       close livre
+                       close categorie
+
+       *>  tri du tableau par CodeE croissant pour que le point de
+       *>  reprise ait un sens (le batch peut reprendre au dernier
+       *>  code imprime avec succes s'il est interrompu)
+                       perform varying kSort1 from 1 by 1
+                           until kSort1 > nb-codes-imprimes - 1
+                           perform varying kSort2 from 1 by 1
+                               until kSort2 > nb-codes-imprimes - kSort1
+                               if code-imprime(kSort2) >
+                               code-imprime(kSort2 + 1)
+                                   move code-imprime(kSort2) to
+                                   tmp-code-imprime
+                                   move code-imprime(kSort2 + 1) to
+                                   code-imprime(kSort2)
+                                   move tmp-code-imprime to
+                                   code-imprime(kSort2 + 1)
+                               end-if
+                           end-perform
+                       end-perform
+
+                       open i-o checkpoint
+                       move '1' to CodeCheckpoint
+                       read checkpoint
+                           invalid key
+                               move spaces to DernierCodeImprime
+                               write checkpointEnr
+                               end-write
+                       end-read
+
+                       perform test after
+                           varying kLettre from 1 by 1
+                           until kLettre > nb-codes-imprimes
+                           if code-imprime(kLettre) > DernierCodeImprime
+                               move code-imprime(kLettre) to codeAdher
+                               perform 9000-imprimer-lettre-rappel
+                               move code-imprime(kLettre) to
+                               DernierCodeImprime
+                               rewrite checkpointEnr
+                               end-rewrite
+                           end-if
+                       end-perform
+
+       *>  traitement termine normalement : le point de reprise est
+       *>  remis a zero pour le prochain traitement de nuit
+                       move spaces to DernierCodeImprime
+                       rewrite checkpointEnr
+                       end-rewrite
+                       close checkpoint
+
+                       display a-plg-batchTermine
+                       accept s-plg-batchSuite
+
+                   when 7
+                     if not statutAdminist then
+                       display a-plg-accesrefuse
+                     else
+
+       *>  fonction permettant de parametrer le calcul des amendes
+
+                       display a-plg-parametres
+                       accept s-delaiGrace
+                       accept s-tauxAmende
+                       accept s-maxPrets
+                       accept s-maxEchecs
+                       accept s-plafondAmende
+                       rewrite parametresEnr
+                       end-rewrite
+                     end-if
+
+                   when 8
+                     if not statutAdminist then
+                       display a-plg-accesrefuse
+                     else
+                       perform 9500-reconcilier-dispo
+                       display a-plg-reconcilTermine
+                       accept s-plg-batchSuite
+                     end-if
+
+                   when 9
+                     if not statutAdminist then
+                       display a-plg-accesrefuse
+                     else
+                       call 'pa-exporter'
+                       end-call
+                       accept s-plg-batchSuite
+                     end-if
+
+                   when 10
+                     if not statutAdminist then
+                       display a-plg-accesrefuse
+                     else
+                       perform 9600-afficher-statistiques
+                       display a-plg-statistiques
+                       accept s-plg-statsSuite
+                     end-if
+
+                   when 11
+                     if not statutAdminist then
+                       display a-plg-accesrefuse
+                     else
+                       call 'p-sauvegarder'
+                       end-call
+                     end-if
+
+                   when 12
+                     if not statutAdminist then
+                       display a-plg-accesrefuse
+                     else
+                       call 'p-restaurer'
+                       end-call
+                     end-if
+
+                   when 13
+                     if not statutAdminist then
+                       display a-plg-accesrefuse
+                     else
+                       call 'pp-reorganiser'
+                       end-call
+                     end-if
+
+                   when 14
+                     if not statutAdminist then
+                       display a-plg-accesrefuse
+                     else
+                       call 'pa-annuler_amende'
+                       end-call
+                     end-if
 
                    when other
                        display a-plg-choixinv
@@ -461,7 +818,259 @@
       *            accept s-plg-suite
                end-perform
                close utilisateur
+               close parametres
 
            goback.
+
+       9000-imprimer-lettre-rappel.
+           move codeAdher to CodeE
+           open input adherent
+           read adherent key CodeE
+           end-read
+           if MailE not = spaces
+               set aEmail to true
+               open extend courriel
+           else
+               set aEmail to false
+           end-if
+           move 'Bibliothèque INFOrmatique' to ligne
+           perform 9050-ecrire-ligne-lettre
+           move ' ' to ligne
+           perform 9050-ecrire-ligne-lettre
+           string 'A : ' NomE ' ' PrenomE into ligne
+           perform 9050-ecrire-ligne-lettre
+           move adrE to ligne
+           perform 9050-ecrire-ligne-lettre
+           move ' ' to ligne
+           perform 9050-ecrire-ligne-lettre
+           move 'Vous avez emprunté les supports suivants :' to ligne
+           perform 9050-ecrire-ligne-lettre
+           move ' ' to ligne
+           perform 9050-ecrire-ligne-lettre
+           open input pret
+           open input livre
+           move codeAdher to codeP
+           set finFich to false
+           start pret key = codeP
+           not invalid key
+               perform until finFich
+                   read pret next end
+                   set finFich to true not end
+                   if(DateRetour=0)and(CodeP=codeAdher)
+                   then
+                       move RefP to RefS
+                       read livre key RefS
+                       string RefS ' ' LibS ' ' DesignS
+                       'le ' DatePret into ligne
+                       perform 9050-ecrire-ligne-lettre
+                   end-if
+               end-read
+           end-perform
+           end-start
+           close livre
+           move ' ' to ligne
+           perform 9050-ecrire-ligne-lettre
+           move 'Nous vous rappelons que la durée d''un prêt dépend '
+           & 'de la catégorie du support.' to ligne
+           perform 9050-ecrire-ligne-lettre
+           move 'Merci de rapporter ces supports le plus rapidement '
+           & 'possible.' to ligne
+           perform 9050-ecrire-ligne-lettre
+           move ' ' to ligne
+           perform 9050-ecrire-ligne-lettre
+           move 0 to amende
+           move 0 to nbJours
+           move function CURRENT-DATE to dateJour
+           start pret key = CodeP
+               invalid key
+                   display a-plg-aucunPret
+               not invalid key
+                   set finPret to false
+                   perform until finPret
+                       read pret next end set finPret
+                       to true not end
+                       if (DateRetour = 0) and (CodeP = codeAdher)
+                       then
+                           compute nbJours = function
+                           integer-of-date(dateJour2) -
+                          function integer-of-date(DatePret)
+                           if (nbJours > DelaiGrace) then
+                               compute montantPret =
+                               (nbJours - DelaiGrace) * TauxAmende
+                               if montantPret > PlafondAmende
+                                   move PlafondAmende to montantPret
+                               end-if
+                               compute amende = amende + montantPret
+                           end-if
+                       end-if
+                       end-read
+                   end-perform
+           end-start
+           close pret
+           string 'Votre amende s''élève à ' amende
+           ' euros à ce jour.' into ligne
+           perform 9050-ecrire-ligne-lettre
+           move function CURRENT-DATE to dateJour
+           move space to ligne
+           string 'Nancy, le ' dateJour into ligne
+           perform 9050-ecrire-ligne-lettre
+           if aEmail
+               close courriel
+           end-if
+           close adherent.
+
+       9050-ecrire-ligne-lettre.
+           if aEmail
+               move ligne to ligne-courriel
+               write ligne-courriel
+           else
+               write ligne
+           end-if.
+
+       9500-reconcilier-dispo.
+           move 0 to nbAnomalies
+           open input pret
+           open i-o livre
+           set finLivreDispo to false
+           read livre next record
+               at end set finLivreDispo to true
+           end-read
+
+           perform until finLivreDispo
+               if DispoS = 'P' or DispoS = 'D' or DispoS = 'H'
+               then
+                   continue
+               else
+               set pretOuvertTrouve to false
+               move RefS to RefP
+               start pret key = RefP
+                   invalid key
+                       set finPretDispo to true
+                   not invalid key
+                       set finPretDispo to false
+               end-start
+
+               perform until finPretDispo
+                   read pret next record
+                       at end
+                           set finPretDispo to true
+                       not at end
+                           if RefP not = RefS
+                               set finPretDispo to true
+                           else
+                               if (ExemplaireP = ExemplaireS)
+                               and (DateRetour = 0)
+                                   set pretOuvertTrouve to true
+                                   set finPretDispo to true
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+
+               if pretOuvertTrouve
+                   if DispoS not = 'N'
+                       move 'N' to DispoS
+                       rewrite livres
+                       end-rewrite
+                       add 1 to nbAnomalies
+                   end-if
+               else
+                   if DispoS not = 'O'
+                       move 'O' to DispoS
+                       rewrite livres
+                       end-rewrite
+                       add 1 to nbAnomalies
+                   end-if
+               end-if
+               end-if
+
+               read livre next record
+                   at end set finLivreDispo to true
+               end-read
+           end-perform
+           close pret
+           close livre.
+
+       9600-afficher-statistiques.
+           move 0 to nbAdherentsTotal
+           move 0 to nbTitresTotal
+           move 0 to nbPretsOuvertsTotal
+           move 0 to nbRefsEmpruntes
+           move spaces to refPrecedent
+
+           open input adherent
+           set finFich to false
+           read adherent next record at end set finFich to true
+           end-read
+           perform until finFich
+               add 1 to nbAdherentsTotal
+               read adherent next record at end set finFich to true
+               end-read
+           end-perform
+           close adherent
+
+           open input livre
+           set finFich to false
+           read livre next record at end set finFich to true end-read
+           perform until finFich
+               if RefS not = refPrecedent
+                   add 1 to nbTitresTotal
+                   move RefS to refPrecedent
+               end-if
+               read livre next record at end set finFich to true
+               end-read
+           end-perform
+           close livre
+
+           open input pret
+           set finFich to false
+           read pret next record at end set finFich to true end-read
+           perform until finFich
+               if DateRetour = 0
+                   add 1 to nbPretsOuvertsTotal
+               end-if
+               set empruntTrouve to false
+               perform test after
+                   varying kEmprunt from 1 by 1
+                   until kEmprunt > nbRefsEmpruntes
+                   or empruntTrouve
+                   if refEmprunt(kEmprunt) = RefP
+                       set empruntTrouve to true
+                       add 1 to nbEmprunts(kEmprunt)
+                   end-if
+               end-perform
+               if not empruntTrouve and nbRefsEmpruntes < 200
+                   add 1 to nbRefsEmpruntes
+                   move RefP to refEmprunt(nbRefsEmpruntes)
+                   move 1 to nbEmprunts(nbRefsEmpruntes)
+               end-if
+               read pret next record at end set finFich to true
+               end-read
+           end-perform
+           close pret
+
+           move spaces to refTop(1)
+           move spaces to refTop(2)
+           move spaces to refTop(3)
+           move 0 to nbTop(1)
+           move 0 to nbTop(2)
+           move 0 to nbTop(3)
+           perform varying kTop from 1 by 1 until kTop > 3
+               move 0 to maxEmprunts
+               move 0 to kMax
+               perform varying kEmprunt from 1 by 1
+                   until kEmprunt > nbRefsEmpruntes
+                   if nbEmprunts(kEmprunt) > maxEmprunts
+                       move nbEmprunts(kEmprunt) to maxEmprunts
+                       move kEmprunt to kMax
+                   end-if
+               end-perform
+               if kMax > 0
+                   move refEmprunt(kMax) to refTop(kTop)
+                   move nbEmprunts(kMax) to nbTop(kTop)
+                   move 0 to nbEmprunts(kMax)
+               end-if
+           end-perform.
+
        end program p-administration.
 
