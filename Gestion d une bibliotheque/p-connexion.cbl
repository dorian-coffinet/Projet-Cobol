@@ -0,0 +1,126 @@
+       program-id. p-connexion.
+
+       select utilisateur assign 'util.dat'
+       organization indexed
+       access dynamic
+       record key login.
+
+       select parametres assign 'parametres.dat'
+       organization indexed
+       access dynamic
+       record key CodeParam.
+
+       fd utilisateur.
+       01 utilisateurs.
+           02 nom         pic x(20).
+           02 prenom      pic x(20).
+           02 login       pic 9(5).
+           02 motpasse    pic x(15).
+           02 statut      pic x.
+           02 nbEchecs    pic 9(2).
+           02 verrou      pic x.
+           88 compteVerrouille value 'O' false 'N'.
+
+       fd parametres.
+       01 parametresEnr.
+           02 CodeParam pic x(1).
+           02 TauxAmende pic 9v99.
+           02 DelaiGrace pic 9(3).
+           02 MaxPrets pic 9(2).
+           02 MaxEchecs pic 9(2).
+           02 PlafondAmende pic 9(3).
+
+       working-storage section.
+       01 logutil-courant pic 9(5) external value 0.
+       01 statut-courant pic x external value '3'.
+       01 alogin pic 9(5).
+       01 amotpasse pic x(15).
+       01 mdp-hache pic x(15).
+       01 continuerLogin pic x value 'O'.
+       01 h-resultat pic x.
+
+       linkage section.
+       01 authOk pic x.
+
+       screen section.
+       01 a-plg-titreLogin.
+           02 blank screen.
+           02 line 4 col 10 'Authentification'.
+       01 s-plg-login.
+           02 line 7 col 1 'Login : '.
+           02 s-alogin pic z(5) to alogin required.
+           02 line 9 col 1 'Mot de passe : '.
+           02 s-amotpasse pic x(15) to amotpasse required.
+       01 a-plg-loginInvalide.
+           02 line 11 col 1 'Login ou mot de passe incorrect'.
+       01 a-plg-compteVerrouille.
+           02 line 11 col 1 'Compte verrouille suite a trop d''echecs, '
+           & 'contactez l''administrateur'.
+       01 s-plg-reessayer.
+           02 line 13 col 1 'Reessayer ? O/N : '.
+           02 s-continuerLogin pic x to continuerLogin.
+
+       procedure division using authOk.
+       move 'N' to authOk
+       open i-o utilisateur
+       open input parametres
+       move '1' to CodeParam
+       read parametres
+           invalid key
+               move 3 to MaxEchecs
+       end-read
+
+       move 'O' to continuerLogin
+       perform until (authOk = 'O')
+           or (function upper-case(continuerLogin) = 'N')
+           display a-plg-titreLogin
+           display s-plg-login
+           accept s-alogin
+           accept s-amotpasse
+           move alogin to login
+           move 'N' to h-resultat
+           read utilisateur key login
+               invalid key
+                   display a-plg-loginInvalide
+               not invalid key
+                   if compteVerrouille
+                       display a-plg-compteVerrouille
+                   else
+                       call 'Hacherpasse' using amotpasse mdp-hache
+                                                 login
+                       end-call
+                       if mdp-hache = motpasse
+                           move 'O' to authOk
+                           move 'O' to h-resultat
+                           move 0 to nbEchecs
+                           move 'N' to verrou
+                           rewrite utilisateurs
+                           end-rewrite
+                           move login to logutil-courant
+                           move statut to statut-courant
+                       else
+                           add 1 to nbEchecs
+                           if nbEchecs >= MaxEchecs
+                               move 'O' to verrou
+                           end-if
+                           rewrite utilisateurs
+                           end-rewrite
+                           if compteVerrouille
+                               display a-plg-compteVerrouille
+                           else
+                               display a-plg-loginInvalide
+                           end-if
+                       end-if
+                   end-if
+           end-read
+           call 'Ecrireconnexion' using alogin h-resultat
+           end-call
+           if authOk not = 'O'
+               display s-plg-reessayer
+               accept s-continuerLogin
+           end-if
+       end-perform
+       close utilisateur
+       close parametres
+       goback.
+       end program p-connexion.
