@@ -3,23 +3,31 @@
 
 
        working-storage section.
-       1 choix pic 9.
+       1 choix pic 99.
        1 bool pic 9 value 0.
        1 suite pic x.
+       01 statut-courant pic x external.
+       88 statutUtil1 value '1'.
        screen section.
 
        1 a-plg-entete.
            2 blank screen.
            2 line 5 col 1 'Livres'.
+       1 a-plg-accesrefuse.
+           2 line 32 col 5 'Acces reserve, votre compte est en lecture '
+           & 'seule'.
        1 a-plg-menu.
            2 line 7 col 1 '1-Rechercher'.
            2 line 8 col 1 '2-Ajouter'.
            2 line 9 col 1 '3-Modifier'.
            2 line 10 col 1 '4-Supprimer'.
-           2 line 11 col 1 '5-Quitter'.
+           2 line 11 col 1 '5-Gestion des categories'.
+           2 line 12 col 1 '6-Exporter le catalogue en CSV'.
+           2 line 13 col 1 '7-Nouveautes du catalogue'.
+           2 line 14 col 1 '8-Quitter'.
        1 s-plg-choix.
-           2 line 13 col 1 'Veuillez taper votre choix : '.
-           2 s-choix pic z to choix required.
+           2 line 16 col 1 'Veuillez taper votre choix : '.
+           2 s-choix pic zz to choix required.
 
        1 s-plg-suite line 24 col 80 pic x to suite auto secure.
 
@@ -33,10 +41,25 @@
 
         evaluate choix
             when 1 call 'pl-rechercher' compute bool = 0
-            when 2 call 'pl-ajouter' compute bool = 0
-            when 3 call 'pl-modifier' compute bool = 0
-            when 4 call 'pl-supprimer' compute bool = 0
-            when 5 compute bool = 1
+            when 2
+                if statutUtil1 then display a-plg-accesrefuse
+                else call 'pl-ajouter' end-if
+                compute bool = 0
+            when 3
+                if statutUtil1 then display a-plg-accesrefuse
+                else call 'pl-modifier' end-if
+                compute bool = 0
+            when 4
+                if statutUtil1 then display a-plg-accesrefuse
+                else call 'pl-supprimer' end-if
+                compute bool = 0
+            when 5
+                if statutUtil1 then display a-plg-accesrefuse
+                else call 'pc-ajouter' end-if
+                compute bool = 0
+            when 6 call 'pl-exporter' compute bool = 0
+            when 7 call 'pl-nouveautes' compute bool = 0
+            when 8 compute bool = 1
 
          end-evaluate
 
