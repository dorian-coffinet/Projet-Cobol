@@ -3,9 +3,11 @@
 
 
        working-storage section.
-       1 choix pic 9.
+       1 choix pic 99.
        1 bool pic 9 value 0.
        1 suite pic x.
+       01 statut-courant pic x external.
+       88 statutUtil1 value '1'.
 
 
        screen section.
@@ -13,18 +15,26 @@
        1 a-plg-entete.
            2 blank screen.
            2 line 5 col 1 'Prets'.
+       1 a-plg-accesrefuse.
+           2 line 32 col 5 'Acces reserve, votre compte est en lecture '
+           & 'seule'.
        1 a-plg-menu.
            2 line 7 col 1 '1-Consultation par livre/adherent'.
            2 line 8 col 1 '2-Modifier'.
            2 line 9 col 1 '3-Supprimer'.
            2 line 10 col 1 '4-Enregistrer un pret'.
            2 line 11 col 1 '5-Enregistrer un retour'.
-           2 line 12 col 1 '6-Quitter'.
+           2 line 12 col 1 '6-Reserver un livre'.
+           2 line 13 col 1 '7-Renouveler un pret'.
+           2 line 14 col 1 '8-Rapport des prets en retard'.
+           2 line 15 col 1 '9-Liberer les reservations non retirees'.
+           2 line 16 col 1 '10-Enregistrer plusieurs prets (mode lot)'.
+           2 line 17 col 1 '11-Quitter'.
 
 
        1 s-plg-choix.
-           2 line 14 col 1 'Veuillez taper votre choix : '.
-           2 s-choix pic z to choix required.
+           2 line 19 col 1 'Veuillez taper votre choix : '.
+           2 s-choix pic zz to choix required.
 
        1 s-plg-suite line 24 col 80 pic x to suite auto secure.
 
@@ -38,11 +48,40 @@
 
         evaluate choix
             when 1 call 'pp-consultation' compute bool = 0
-            when 2 call 'pp-modifier' compute bool = 0
-            when 3 call 'pp-supprimer' compute bool = 0
-            when 4 call 'pp-enregistrerp' compute bool = 0
-            when 5 call 'pp-enregistrerr' compute bool = 0
-            when 6 compute bool =1
+            when 2
+                if statutUtil1 then display a-plg-accesrefuse
+                else call 'pp-modifier' end-if
+                compute bool = 0
+            when 3
+                if statutUtil1 then display a-plg-accesrefuse
+                else call 'pp-supprimer' end-if
+                compute bool = 0
+            when 4
+                if statutUtil1 then display a-plg-accesrefuse
+                else call 'pp-enregistrerp' end-if
+                compute bool = 0
+            when 5
+                if statutUtil1 then display a-plg-accesrefuse
+                else call 'pp-enregistrerr' end-if
+                compute bool = 0
+            when 6
+                if statutUtil1 then display a-plg-accesrefuse
+                else call 'pp-reserver' end-if
+                compute bool = 0
+            when 7
+                if statutUtil1 then display a-plg-accesrefuse
+                else call 'pp-renouveler' end-if
+                compute bool = 0
+            when 8 call 'pp-rapport-retard' compute bool = 0
+            when 9
+                if statutUtil1 then display a-plg-accesrefuse
+                else call 'pp-liberer-reservations' end-if
+                compute bool = 0
+            when 10
+                if statutUtil1 then display a-plg-accesrefuse
+                else call 'pp-enregistrerp-lot' end-if
+                compute bool = 0
+            when 11 compute bool =1
 
             end-evaluate
 
