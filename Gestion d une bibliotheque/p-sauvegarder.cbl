@@ -0,0 +1,179 @@
+       program-id. p-sauvegarder.
+
+       select futilisateur assign 'util.dat'
+       organization indexed access dynamic
+       record key login.
+
+       select fadherent assign 'adherent.dat'
+       organization indexed record key codeEE
+       access dynamic.
+
+       select fpret assign 'pret.dat'
+       organization indexed access dynamic
+       record key clef = DatePret RefS Exemplaire CodeE
+       alternate record key RefS duplicates
+       alternate record key CodeE duplicates.
+
+       select flivre assign 'support.dat'
+       organization indexed record key clefSu = RefSu ExemplaireU
+       alternate record key RefSu duplicates
+       access dynamic.
+
+       select futilbak assign 'util.bak'
+       organization line sequential.
+
+       select fadherentbak assign 'adherent.bak'
+       organization line sequential.
+
+       select fpretbak assign 'pret.bak'
+       organization line sequential.
+
+       select flivrebak assign 'support.bak'
+       organization line sequential.
+
+       fd futilisateur.
+       1 utilisateur.
+               2 nom pic x(20).
+               2 prenom pic x(20).
+               2 login pic 9(5).
+               2 motpasse pic x(15).
+               2 statut pic x.
+               2 nbEchecs pic 9(2).
+               2 verrou pic x.
+
+       fd fadherent.
+       1 adherent.
+               2 codeEE pic x(5).
+               2 nomE pic x(30).
+               2 prenomE pic x(30).
+               2 adrE pic x(150).
+               2 telE pic x(15).
+               2 mailE pic x(40).
+               2 siteCE pic x(3).
+               2 codeMenageE pic x(5).
+
+       fd fpret.
+       1 pret.
+               2 DatePret pic 9(8).
+               2 RefS pic x(5).
+               2 Exemplaire pic 9(2).
+               2 CodeE pic x(5).
+               2 DateRetour pic 9(8).
+               2 NbRenouv pic 9.
+               2 SiteC pic x(3).
+
+       fd flivre.
+       1 livre.
+               2 RefSu pic x(5).
+               2 ExemplaireU pic 9(2).
+               2 LibS pic x(30).
+               2 DesignS pic x(50).
+               2 Dispo pic x.
+               2 LibC pic x(30).
+               2 AuteurS pic x(30).
+               2 IsbnS pic x(13).
+               2 tab.
+                  3 motscles pic x(20) occurs 20.
+               2 SiteCU pic x(3).
+               2 DateAjoutS pic 9(8).
+               2 DateLimiteRetrait pic 9(8).
+
+       fd futilbak.
+       01 ligne-util pic x(64).
+
+       fd fadherentbak.
+       01 ligne-adherent pic x(278).
+
+       fd fpretbak.
+       01 ligne-pret pic x(32).
+
+       fd flivrebak.
+       01 ligne-livre pic x(580).
+
+       working-storage section.
+       1 fin-fich pic x value 'n'.
+       88 finFich value 'o' false 'n'.
+       1 nbUtilSauve pic 9(5) value 0.
+       1 nbAdherentSauve pic 9(5) value 0.
+       1 nbPretSauve pic 9(5) value 0.
+       1 nbLivreSauve pic 9(5) value 0.
+
+       screen section.
+       1 a-plg-sauvegardeTermine.
+           2 blank screen.
+           2 line 5 col 1 'Sauvegarde terminee.'.
+           2 line 7 col 1 'Utilisateurs : '.
+           2 a-nbUtil line 7 col 20 pic zzzz9 from nbUtilSauve.
+           2 line 8 col 1 'Adherents : '.
+           2 a-nbAdherent line 8 col 20 pic zzzz9 from nbAdherentSauve.
+           2 line 9 col 1 'Prets : '.
+           2 a-nbPret line 9 col 20 pic zzzz9 from nbPretSauve.
+           2 line 10 col 1 'Livres : '.
+           2 a-nbLivre line 10 col 20 pic zzzz9 from nbLivreSauve.
+           2 s-plg-sauvegardeSuite line 24 col 80 pic x auto secure.
+
+       procedure division.
+       open input futilisateur
+       open output futilbak
+       set finFich to false
+       read futilisateur next record at end set finFich to true
+       end-read
+       perform until finFich
+           move utilisateur to ligne-util
+           write ligne-util
+           add 1 to nbUtilSauve
+           read futilisateur next record at end set finFich to true
+           end-read
+       end-perform
+       close futilisateur
+       close futilbak
+
+       open input fadherent
+       open output fadherentbak
+       set finFich to false
+       read fadherent next record at end set finFich to true
+       end-read
+       perform until finFich
+           move adherent to ligne-adherent
+           write ligne-adherent
+           add 1 to nbAdherentSauve
+           read fadherent next record at end set finFich to true
+           end-read
+       end-perform
+       close fadherent
+       close fadherentbak
+
+       open input fpret
+       open output fpretbak
+       set finFich to false
+       read fpret next record at end set finFich to true
+       end-read
+       perform until finFich
+           move pret to ligne-pret
+           write ligne-pret
+           add 1 to nbPretSauve
+           read fpret next record at end set finFich to true
+           end-read
+       end-perform
+       close fpret
+       close fpretbak
+
+       open input flivre
+       open output flivrebak
+       set finFich to false
+       read flivre next record at end set finFich to true
+       end-read
+       perform until finFich
+           move livre to ligne-livre
+           write ligne-livre
+           add 1 to nbLivreSauve
+           read flivre next record at end set finFich to true
+           end-read
+       end-perform
+       close flivre
+       close flivrebak
+
+       display a-plg-sauvegardeTermine
+       accept s-plg-sauvegardeSuite
+       goback.
+       end program p-sauvegarder.
