@@ -5,26 +5,51 @@
        organization indexed record key codeE
        access dynamic.
 
+       select fcarte assign 'carte-adherent.txt'
+       organization line sequential.
+
        fd fajout.
        1 adherent.
                 2 codeE pic x(5).
+                2 codeE-r redefines codeE.
+                   3 codeE-c pic 9 occurs 5.
                 2 nomE pic x(30).
                 2 prenomE pic x(30).
                 2 adrE pic x(150).
+                2 telE pic x(15).
+                2 mailE pic x(40).
+                2 siteC pic x(3).
+                2 codeMenage pic x(5).
+
+       fd fcarte.
+       01 ligne-carte pic x(80).
 
 
        working-storage section.
+       01 logutil-courant pic 9(5) external value 0.
        1 pic x.
        88 codexiste value 'o' false'n'.
        1 pic x.
        88 erreur value 'o' false 'n'.
+       1 h-codeope pic x.
+       1 h-nomfich pic x(15) value 'adherent'.
+       1 h-cleprim pic x(15).
+       1 h-opereu pic x.
+       1 dateInscription pic 9(8).
+       1 pic x.
+       88 codeValide value 'o' false 'n'.
+       1 chiffreCalcule pic 9.
        screen section.
 
        1 s-plg-titre.
            2 blank screen.
            2 line 1 col 1 'Ajout Adherent'.
            2 line 3  col 1 'Numero adherent : '.
-           2 s-code line 3 col 30 pic x(5) to codeE required.
+           2 s-code line 3 col 30 pic x(5) to codeE auto required.
+
+       1 a-plg-codeInvalide.
+           2 line 4 col 1 'Numero invalide : 4 chiffres suivis d''un '
+           & 'chiffre de controle correct.'.
 
        1 a-plg-fiche.
 
@@ -34,11 +59,35 @@
            2 s-prenom line 7 col 30 pic x(30) to prenomE required.
            2 line 9 col 1 'Adresse adherent : '.
            2 s-adr line 9 col 30 pic x(150) to adrE required.
+           2 line 11 col 1 'Telephone adherent : '.
+           2 s-tel line 11 col 30 pic x(15) to telE.
+           2 line 12 col 1 'Email adherent : '.
+           2 s-mail line 12 col 30 pic x(40) to mailE.
+           2 line 13 col 1 'Site adherent : '.
+           2 s-site line 13 col 30 pic x(3) to siteC.
+           2 line 14 col 1 'Code menage (optionnel) : '.
+           2 s-menage line 14 col 30 pic x(5) to codeMenage.
 
        procedure division.
        open i-o fajout
        display s-plg-titre
        accept s-code
+       set codeValide to false
+       perform until codeValide
+           if codeE is numeric
+               compute chiffreCalcule = function mod(
+                   (codeE-c(1) * 2) + (codeE-c(2) * 3) +
+                   (codeE-c(3) * 4) + (codeE-c(4) * 5), 10)
+               if codeE-c(5) = chiffreCalcule
+                   set codeValide to true
+               end-if
+           end-if
+           if not codeValide
+               display a-plg-codeInvalide
+               accept s-code
+           end-if
+       end-perform
+
        read fajout invalid set codexiste to false
                    not invalid set codexiste to true
        end-read
@@ -51,16 +100,47 @@
                accept s-nom
                accept s-prenom
                accept s-adr
+               accept s-tel
+               accept s-mail
+               accept s-site
+               accept s-menage
                write adherent invalid set erreur to true
                                not invalid set erreur to false
                end-write
 
+               move 'A' to h-codeope
+               move codeE to h-cleprim
+               if erreur
+                   move 'N' to h-opereu
+               else
+                   move 'O' to h-opereu
+               end-if
+               call 'Ecrirehisto' using h-codeope h-nomfich h-cleprim
+                                        h-opereu
+               end-call
+
            if erreur
                then display ' erreur decriture dans le fichier'
+               else
+                   move function current-date(1:8) to dateInscription
+                   open extend fcarte
+                   move 'Bibliothèque INFOrmatique - carte adherent'
+                   to ligne-carte
+                   write ligne-carte
+                   move spaces to ligne-carte
+                   write ligne-carte
+                   string 'Nom : ' NomE ' ' PrenomE into ligne-carte
+                   write ligne-carte
+                   string 'Numero adherent : ' codeE into ligne-carte
+                   write ligne-carte
+                   string 'Date d''inscription : ' dateInscription
+                       into ligne-carte
+                   write ligne-carte
+                   move spaces to ligne-carte
+                   write ligne-carte
+                   close fcarte
            end-if
        end-if.
 
        close fajout
        end program pa-ajouter.
-
-
