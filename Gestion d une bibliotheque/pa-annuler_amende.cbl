@@ -0,0 +1,106 @@
+       program-id. pa-annuler_amende.
+
+       select famende assign 'amende.dat'
+       organization indexed access dynamic
+       record key clefAm = CodeAm DateAm.
+
+       fd famende.
+
+       1 amende.
+               2 CodeAm pic x(5).
+               2 DateAm pic 9(8).
+               2 MontantAm pic 9(3).
+               2 StatutAm pic x.
+               88 amendePayee value 'P'.
+               88 amendeImpayee value 'N'.
+               2 MotifAm pic x(30).
+
+       working-storage section.
+       01 logutil-courant pic 9(5) external value 0.
+       1 pic x.
+       88 amExiste value 'o' false 'n'.
+       1 pic x.
+       88 erreur value 'o' false 'n'.
+       1 cod pic x(5).
+       1 dat pic 9(8).
+       1 montant pic 999.
+       1 motif pic x(30).
+       1 h-codeope pic x value 'M'.
+       1 h-nomfich pic x(15) value 'amende'.
+       1 h-cleprim pic x(15).
+       1 h-opereu pic x.
+
+       screen section.
+
+       1 s-plg-recherche.
+           2 blank screen.
+           2 line 1 col 1 'Annulation / reduction d une amende'.
+           2 line 3 col 1 'Code adherent : '.
+           2 s-cod line 3 col 30 pic x(5) to cod required.
+           2 line 4 col 1 'Date d''assessement (AAAAMMJJ) : '.
+           2 s-dat line 4 col 40 pic 9(8) to dat required.
+
+       1 a-plg-fiche.
+           2 line 6 col 1 'Montant actuel : '.
+           2 a-montant line 6 col 30 pic zz9 from MontantAm.
+           2 line 7 col 1 'Statut actuel : '.
+           2 a-statut line 7 col 30 pic x from StatutAm.
+
+       1 s-plg-nouveauMontant.
+           2 line 9 col 1 'Nouveau montant (0 pour annuler) : '.
+           2 s-montant line 9 col 40 pic 999 to montant required.
+           2 line 10 col 1 'Motif : '.
+           2 s-motif line 10 col 30 pic x(30) to motif required.
+
+       1 a-plg-introuvable.
+           2 line 6 col 1 'Aucune amende trouvee pour ce couple '
+           & 'code/date.'.
+
+       procedure division.
+       open i-o famende
+       display s-plg-recherche
+       accept s-cod
+       accept s-dat
+
+       move cod to CodeAm
+       move dat to DateAm
+       read famende invalid set amExiste to false
+                    not invalid set amExiste to true
+       end-read
+
+       if not amExiste
+           display a-plg-introuvable
+       else
+           display a-plg-fiche
+           display s-plg-nouveauMontant
+           accept s-montant
+           accept s-motif
+
+           move montant to MontantAm
+           move motif to MotifAm
+           if MontantAm = 0
+               set amendePayee to true
+           end-if
+
+           rewrite amende invalid set erreur to true
+                          not invalid set erreur to false
+           end-rewrite
+
+           move CodeAm to h-cleprim
+           if erreur
+               move 'N' to h-opereu
+           else
+               move 'O' to h-opereu
+           end-if
+           call 'Ecrirehisto' using h-codeope h-nomfich h-cleprim
+                                    h-opereu
+           end-call
+
+           if erreur
+               then display ' erreur d ecriture dans le fichier'
+               else display ' amende mise a jour'
+           end-if
+       end-if.
+
+       close famende
+       end program pa-annuler_amende.
