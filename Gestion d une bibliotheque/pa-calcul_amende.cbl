@@ -2,7 +2,7 @@
 
        select fpret assign 'pret.dat'
        organization indexed access dynamic
-       record key clef = DatePret RefS CodeE
+       record key clef = DatePret RefS Exemplaire CodeE
        alternate record key RefS duplicates
        alternate record key CodeE duplicates.
 
@@ -10,6 +10,18 @@
        organization indexed record key codeEE
        access dynamic.
 
+       select fparametres assign 'parametres.dat'
+       organization indexed record key CodeParam
+       access dynamic.
+
+       select fsupport assign 'support.dat'
+       organization indexed record key clefSu = RefSu ExemplaireU
+       access dynamic.
+
+       select fcategorie assign 'categorie.dat'
+       organization indexed record key LibCat
+       access dynamic.
+
 
 
 
@@ -24,8 +36,11 @@
        1 pret.
                2 DatePret pic 9(8).
                2 RefS pic x(5).
+               2 Exemplaire pic 9(2).
                2 CodeE pic x(5).
                2 DateRetour pic 9(8).
+               2 NbRenouv pic 9.
+               2 SiteC pic x(3).
 
 
 
@@ -38,16 +53,58 @@
                2 nomE pic x(30).
                2 prenomE pic x(30).
                2 adrE pic x(150).
-
+               2 telE pic x(15).
+               2 mailE pic x(40).
+               2 siteCE pic x(3).
+               2 codeMenageE pic x(5).
+
+       fd fparametres.
+       1 parametresEnr.
+               2 CodeParam pic x(1).
+               2 TauxAmende pic 9v99.
+               2 DelaiGrace pic 9(3).
+               2 MaxPrets pic 9(2).
+               2 MaxEchecs pic 9(2).
+               2 PlafondAmende pic 9(3).
+
+       fd fsupport.
+       1 livre.
+               2 RefSu pic x(5).
+               2 ExemplaireU pic 9(2).
+               2 LibS pic x(30).
+               2 DesignS pic x(50).
+               2 Dispo pic x.
+               2 LibC pic x(30).
+               2 AuteurS pic x(30).
+               2 IsbnS pic x(13).
+               2 tab.
+                  3 motscles pic x(20) occurs 20.
+               2 SiteCU pic x(3).
+               2 DateAjoutS pic 9(8).
+               2 DateLimiteRetrait pic 9(8).
+
+       fd fcategorie.
+       1 categorie.
+               2 LibCat pic x(30).
+               2 DureePretCat pic 9(3).
+               2 MaxPretsCat pic 9(2).
 
 
        working-storage section.
        1 cod pic x(5).
        1 amende pic 9(3).
+       1 montantPret pic 9(3).
        1 nbJours pic 9(3).
        1 fin-pret pic x value 'n'.
        88 finPret value 'o' false 'n'.
        1 dateJour pic 9(8).
+       1 pic x.
+       88 parametresExistants value 'o' false 'n'.
+       1 pic x.
+       88 supportExistant value 'o' false 'n'.
+       1 pic x.
+       88 categorieExistante value 'o' false 'n'.
+       1 delaiCourant pic 9(3).
 
 
 
@@ -85,7 +142,19 @@
        procedure division.
 
        open input fpret input fadherent
-       move function CURRENT-DATE to dateJour(7:2)
+       open input fparametres
+       open input fsupport
+       open input fcategorie
+       move '1' to CodeParam
+       read fparametres invalid set parametresExistants to false
+                         not invalid set parametresExistants to true
+       end-read
+       if not parametresExistants
+           move .50 to TauxAmende
+           move 21 to DelaiGrace
+           move 50 to PlafondAmende
+       end-if
+       move function current-date(1:8) to dateJour
        display s-plg-calcul
         accept s-cod
         move cod to CodeE
@@ -99,18 +168,39 @@
         perform until finPret
        read fpret next end set finPret
        to true not end
+       if CodeE not = cod
+       set finPret to true
+       else
        if (DateRetour = 0 ) and
        (CodeE = cod) then
        compute nbJours = function integer-of-date(dateJour)-
        function integer-of-date(DatePret)
 
+       move DelaiGrace to delaiCourant
+       move RefS to RefSu
+       move Exemplaire to ExemplaireU
+       read fsupport invalid set supportExistant to false
+            not invalid set supportExistant to true
+       end-read
+       if supportExistant
+           move LibC to LibCat
+           read fcategorie invalid set categorieExistante to false
+                not invalid set categorieExistante to true
+           end-read
+           if categorieExistante
+               move DureePretCat to delaiCourant
+           end-if
+       end-if
 
-
+        if (nbJours > delaiCourant) then
+       compute montantPret = (nbJours - delaiCourant) * TauxAmende
+       if montantPret > PlafondAmende
+           move PlafondAmende to montantPret
        end-if
-        if (nbJours > 21) then
-       compute amende = amende +
-          ((nbJours - 21) * (1/2))
+       compute amende = amende + montantPret
         end-if
+       end-if
+       end-if
        end-read
         end-perform
        display a-plg-amende
