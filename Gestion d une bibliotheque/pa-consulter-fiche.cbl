@@ -10,8 +10,10 @@
                2 nomE pic x(30).
                2 prenomE pic x(30).
                2 adrE pic x(150).
-
-
+               2 telE pic x(15).
+               2 mailE pic x(40).
+               2 siteC pic x(3).
+               2 codeMenage pic x(5).
 
 
        screen section.
@@ -30,6 +32,14 @@
            2 line 7 col 30 pic x(30) from prenomE.
            2 line 9 col 1 'Adresse adherent : '.
            2 line 9 col 30 pic x(150) from adrE.
+           2 line 11 col 1 'Telephone adherent : '.
+           2 line 11 col 30 pic x(15) from telE.
+           2 line 12 col 1 'Email adherent : '.
+           2 line 12 col 30 pic x(40) from mailE.
+           2 line 13 col 1 'Site adherent : '.
+           2 line 13 col 30 pic x(3) from siteC.
+           2 line 14 col 1 'Code menage : '.
+           2 line 14 col 30 pic x(5) from codeMenage.
 
 
 
