@@ -0,0 +1,217 @@
+       program-id. pa-exporter.
+
+       select fadherent assign 'adherent.dat'
+       organization indexed record key codeEE
+       access dynamic.
+
+       select fpret assign 'pret.dat'
+       organization indexed access dynamic
+       record key clef = DatePret RefS Exemplaire CodeE
+       alternate record key RefS duplicates
+       alternate record key CodeE duplicates.
+
+       select fparametres assign 'parametres.dat'
+       organization indexed record key CodeParam
+       access dynamic.
+
+       select fsupport assign 'support.dat'
+       organization indexed record key clefSu = RefSu ExemplaireU
+       access dynamic.
+
+       select fcategorie assign 'categorie.dat'
+       organization indexed record key LibCat
+       access dynamic.
+
+       select fcsv assign 'amendes.csv'
+       organization line sequential.
+
+       fd fadherent.
+       1 adherent.
+               2 codeEE pic x(5).
+               2 nomE pic x(30).
+               2 prenomE pic x(30).
+               2 adrE pic x(150).
+               2 telE pic x(15).
+               2 mailE pic x(40).
+               2 siteCE pic x(3).
+               2 codeMenageE pic x(5).
+
+       fd fpret.
+       1 pret.
+               2 DatePret pic 9(8).
+               2 RefS pic x(5).
+               2 Exemplaire pic 9(2).
+               2 CodeE pic x(5).
+               2 DateRetour pic 9(8).
+               2 NbRenouv pic 9.
+               2 SiteC pic x(3).
+
+       fd fparametres.
+       1 parametresEnr.
+               2 CodeParam pic x(1).
+               2 TauxAmende pic 9v99.
+               2 DelaiGrace pic 9(3).
+               2 MaxPrets pic 9(2).
+               2 MaxEchecs pic 9(2).
+               2 PlafondAmende pic 9(3).
+
+       fd fsupport.
+       1 livre.
+               2 RefSu pic x(5).
+               2 ExemplaireU pic 9(2).
+               2 LibS pic x(30).
+               2 DesignS pic x(50).
+               2 Dispo pic x.
+               2 LibC pic x(30).
+               2 AuteurS pic x(30).
+               2 IsbnS pic x(13).
+               2 tab.
+                  3 motscles pic x(20) occurs 20.
+               2 SiteCU pic x(3).
+               2 DateAjoutS pic 9(8).
+               2 DateLimiteRetrait pic 9(8).
+
+       fd fcategorie.
+       1 categorie.
+               2 LibCat pic x(30).
+               2 DureePretCat pic 9(3).
+               2 MaxPretsCat pic 9(2).
+
+       fd fcsv.
+       01 ligneCsv pic x(200).
+
+       working-storage section.
+       1 amende pic 9(3).
+       1 montantPret pic 9(3).
+       1 nbJours pic 9(3).
+       1 fin-adherent pic x value 'n'.
+       88 finAdherent value 'o' false 'n'.
+       1 fin-pret pic x value 'n'.
+       88 finPret value 'o' false 'n'.
+       1 dateJour pic 9(8).
+       1 pic x.
+       88 parametresExistants value 'o' false 'n'.
+       1 nbLignes pic 9(4) value 0.
+       1 delaiCourant pic 9(3).
+       1 pic x.
+       88 supportExistant value 'o' false 'n'.
+       1 pic x.
+       88 categorieExistante value 'o' false 'n'.
+       1 nomE-safe pic x(30).
+       1 prenomE-safe pic x(30).
+
+       screen section.
+       1 a-plg-exportTermine.
+           2 blank screen.
+           2 line 5 col 1 'Export termine, '.
+           2 a-nbLignes line 5 col 18 pic z(4) from nbLignes.
+           2 line 5 col 30 'adherent(s) avec solde ecrit(s) dans '
+           & 'amendes.csv'.
+
+       procedure division.
+       open input fadherent
+       open input fpret
+       open input fparametres
+       move '1' to CodeParam
+       read fparametres invalid set parametresExistants to false
+                         not invalid set parametresExistants to true
+       end-read
+       if not parametresExistants
+           move .50 to TauxAmende
+           move 21 to DelaiGrace
+           move 50 to PlafondAmende
+       end-if
+       close fparametres
+
+       move function current-date(1:8) to dateJour
+
+       open input fsupport
+       open input fcategorie
+       open output fcsv
+       move 'CodeE,NomE,PrenomE,Montant,CodeMenage' to ligneCsv
+       write ligneCsv
+
+       read fadherent next record at end set finAdherent to true
+       end-read
+       perform until finAdherent
+           move 0 to amende
+           move codeEE to CodeE
+           start fpret key = CodeE
+               invalid key
+                   set finPret to true
+               not invalid key
+                   set finPret to false
+           end-start
+
+           perform until finPret
+               read fpret next record
+                   at end
+                       set finPret to true
+                   not at end
+                       if CodeE not = codeEE
+                           set finPret to true
+                       else
+                           if DateRetour = 0
+                               compute nbJours = function
+                               integer-of-date(dateJour) -
+                               function integer-of-date(DatePret)
+                               move DelaiGrace to delaiCourant
+                               move RefS to RefSu
+                               move Exemplaire to ExemplaireU
+                               read fsupport
+                                   invalid set supportExistant to false
+                                   not invalid set supportExistant
+                                   to true
+                               end-read
+                               if supportExistant
+                                   move LibC to LibCat
+                                   read fcategorie
+                                       invalid set categorieExistante
+                                       to false
+                                       not invalid
+                                       set categorieExistante to true
+                                   end-read
+                                   if categorieExistante
+                                       move DureePretCat to delaiCourant
+                                   end-if
+                               end-if
+                               if nbJours > delaiCourant
+                                   compute montantPret =
+                                   (nbJours - delaiCourant) * TauxAmende
+                                   if montantPret > PlafondAmende
+                                       move PlafondAmende to montantPret
+                                   end-if
+                                   compute amende = amende + montantPret
+                               end-if
+                           end-if
+                       end-if
+               end-read
+           end-perform
+
+           if amende > 0
+               move nomE to nomE-safe
+               inspect nomE-safe replacing all ',' by ';'
+               move prenomE to prenomE-safe
+               inspect prenomE-safe replacing all ',' by ';'
+
+               string function trim(codeEE) ','
+                   function trim(nomE-safe)
+                   ',' function trim(prenomE-safe) ',' amende ','
+                   function trim(codeMenageE)
+                   into ligneCsv
+               write ligneCsv
+               add 1 to nbLignes
+           end-if
+
+           read fadherent next record at end set finAdherent to true
+           end-read
+       end-perform
+
+       close fadherent
+       close fpret
+       close fsupport
+       close fcategorie
+       close fcsv
+       display a-plg-exportTermine
+       goback.
+       end program pa-exporter.
