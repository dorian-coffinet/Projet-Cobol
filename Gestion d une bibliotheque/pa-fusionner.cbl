@@ -0,0 +1,191 @@
+       program-id. pa-fusionner.
+
+
+       select fadherent assign 'adherent.dat'
+       organization indexed record key codeE
+       access dynamic.
+
+       select fpret assign 'pret.dat'
+       organization indexed access dynamic
+       record key clefP = DatePretP RefSp ExemplaireP CodeEp
+       alternate record key CodeEp duplicates.
+
+       fd fadherent.
+       1 adherent.
+                2 codeE pic x(5).
+                2 nomE pic x(30).
+                2 prenomE pic x(30).
+                2 adrE pic x(150).
+                2 telE pic x(15).
+                2 mailE pic x(40).
+                2 siteC pic x(3).
+                2 codeMenage pic x(5).
+
+       fd fpret.
+       1 pretp.
+               2 DatePretP pic 9(8).
+               2 RefSp pic x(5).
+               2 ExemplaireP pic 9(2).
+               2 CodeEp pic x(5).
+               2 DateRetourP pic 9(8).
+               2 NbRenouvP pic 9.
+               2 SiteCP pic x(3).
+
+
+       working-storage section.
+       01 logutil-courant pic 9(5) external value 0.
+       1 pic x.
+       88 survivantExiste value 'o' false 'n'.
+       1 pic x.
+       88 doublonExiste value 'o' false 'n'.
+       1 pic x.
+       88 erreur value 'o' false 'n'.
+       1 codeSurvivant pic x(5).
+       1 codeDoublon pic x(5).
+       1 fin-fpret pic x value 'n'.
+       88 finFpret value 'o' false 'n'.
+       1 nbPretsRepointes pic 9(3) value 0.
+       1 dateP-sauve pic 9(8).
+       1 refP-sauve pic x(5).
+       1 expP-sauve pic 9(2).
+       1 dateRetourP-sauve pic 9(8).
+       1 nbRenouvP-sauve pic 9.
+       1 siteCP-sauve pic x(3).
+       1 h-codeope pic x value 'M'.
+       1 h-nomfich pic x(15) value 'pret'.
+       1 h-cleprim pic x(15).
+       1 h-opereu pic x.
+       1 h2-codeope pic x value 'S'.
+       1 h2-nomfich pic x(15) value 'adherent'.
+       1 h2-cleprim pic x(15).
+       1 h2-opereu pic x.
+
+       screen section.
+
+       1 s-plg-titre.
+           2 blank screen.
+           2 line 1 col 1 'Fusion de deux fiches adherent'.
+           2 line 3 col 1 'Numero adherent a conserver : '.
+           2 s-survivant line 3 col 40 pic x(5) to codeSurvivant
+           required.
+           2 line 4 col 1 'Numero adherent en doublon (a retirer) : '.
+           2 s-doublon line 4 col 45 pic x(5) to codeDoublon required.
+
+       1 a-plg-survivantIntrouvable.
+           2 line 6 col 5 'L adherent a conserver n existe pas.'.
+
+       1 a-plg-doublonIntrouvable.
+           2 line 6 col 5 'L adherent en doublon n existe pas.'.
+
+       1 a-plg-memeCode.
+           2 line 6 col 5 'Les deux numeros doivent etre '
+           & 'differents.'.
+
+       1 a-plg-fusionOk.
+           2 line 6 col 5 'Fusion effectuee, '.
+           2 a-nbPrets line 6 col 25 pic zz9 from nbPretsRepointes.
+           2 line 6 col 30 'pret(s) repointe(s).'.
+
+
+       procedure division.
+       open i-o fadherent
+       open i-o fpret
+       display s-plg-titre
+       accept s-survivant
+       accept s-doublon
+
+       if codeSurvivant = codeDoublon
+           display a-plg-memeCode
+       else
+           move codeSurvivant to codeE
+           read fadherent invalid set survivantExiste to false
+                          not invalid set survivantExiste to true
+           end-read
+
+           move codeDoublon to codeE
+           read fadherent invalid set doublonExiste to false
+                          not invalid set doublonExiste to true
+           end-read
+
+           if not survivantExiste
+               display a-plg-survivantIntrouvable
+           else
+               if not doublonExiste
+                   display a-plg-doublonIntrouvable
+               else
+                   perform 8000-repointer-prets
+
+                   move codeDoublon to codeE
+                   delete fadherent invalid set erreur to true
+                                    not invalid set erreur to false
+                   end-delete
+
+                   move codeDoublon to h2-cleprim
+                   if erreur
+                       move 'N' to h2-opereu
+                   else
+                       move 'O' to h2-opereu
+                   end-if
+                   call 'Ecrirehisto' using h2-codeope h2-nomfich
+                                            h2-cleprim h2-opereu
+                   end-call
+
+                   display a-plg-fusionOk
+               end-if
+           end-if
+       end-if.
+
+       close fadherent
+       close fpret
+       goback.
+
+       8000-repointer-prets.
+       move codeDoublon to CodeEp
+       start fpret key = CodeEp
+           invalid key
+               set finFpret to true
+           not invalid key
+               set finFpret to false
+       end-start
+
+       perform until finFpret
+           read fpret next record
+               at end
+                   set finFpret to true
+               not at end
+                   if CodeEp not = codeDoublon
+                       set finFpret to true
+                   else
+                       move DatePretP to dateP-sauve
+                       move RefSp to refP-sauve
+                       move ExemplaireP to expP-sauve
+                       move DateRetourP to dateRetourP-sauve
+                       move NbRenouvP to nbRenouvP-sauve
+                       move SiteCP to siteCP-sauve
+
+                       delete fpret invalid set erreur to true
+                                    not invalid set erreur to false
+                       end-delete
+
+                       move dateP-sauve to DatePretP
+                       move refP-sauve to RefSp
+                       move expP-sauve to ExemplaireP
+                       move codeSurvivant to CodeEp
+                       move dateRetourP-sauve to DateRetourP
+                       move nbRenouvP-sauve to NbRenouvP
+                       move siteCP-sauve to SiteCP
+                       write pretp invalid set erreur to true
+                                   not invalid set erreur to false
+                       end-write
+                       add 1 to nbPretsRepointes
+
+                       move CodeEp to h-cleprim
+                       move 'O' to h-opereu
+                       call 'Ecrirehisto' using h-codeope h-nomfich
+                                                h-cleprim h-opereu
+                       end-call
+                   end-if
+           end-read
+       end-perform.
+
+       end program pa-fusionner.
