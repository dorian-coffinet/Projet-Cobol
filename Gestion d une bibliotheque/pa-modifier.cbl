@@ -11,13 +11,22 @@
                 2 nomE pic x(30).
                 2 prenomE pic x(30).
                 2 adrE pic x(150).
+                2 telE pic x(15).
+                2 mailE pic x(40).
+                2 siteC pic x(3).
+                2 codeMenage pic x(5).
 
        1 adresse pic x(150).
        working-storage section.
+       01 logutil-courant pic 9(5) external value 0.
        1 pic x.
        88 codexiste value 'o' false'n'.
        1 pic x.
        88 erreur value 'o' false 'n'.
+       1 h-codeope pic x value 'M'.
+       1 h-nomfich pic x(15) value 'adherent'.
+       1 h-cleprim pic x(15).
+       1 h-opereu pic x.
        screen section.
 
        1 s-plg-titre.
@@ -27,8 +36,18 @@
            2 s-code line 3 col 30 pic x(5) to codeE required.
 
        1 a-plg-fiche.
+           2 line 7 col 1 'Nouveau nom adherent : '.
+           2 s-nom line 7 col 30 pic x(30) to nomE required.
+           2 line 8 col 1 'Nouveau prenom adherent : '.
+           2 s-prenom line 8 col 30 pic x(30) to prenomE required.
            2 line 9 col 1 'Nouvelle adresse adherent : '.
            2 s-adr line 9 col 30 pic x(150) to adrE required.
+           2 line 11 col 1 'Nouveau telephone adherent : '.
+           2 s-tel line 11 col 30 pic x(15) to telE.
+           2 line 12 col 1 'Nouvel email adherent : '.
+           2 s-mail line 12 col 30 pic x(40) to mailE.
+           2 line 13 col 1 'Nouveau code menage (optionnel) : '.
+           2 s-menage line 13 col 35 pic x(5) to codeMenage.
 
        procedure division.
        open i-o fmodif
@@ -43,11 +62,26 @@
                display ' Adherent n existe pas'
            else
                display a-plg-fiche
+               accept s-nom
+               accept s-prenom
                accept s-adr
+               accept s-tel
+               accept s-mail
+               accept s-menage
                rewrite adherent invalid set erreur to true
                                not invalid set erreur to false
                end-rewrite
 
+               move codeE to h-cleprim
+               if erreur
+                   move 'N' to h-opereu
+               else
+                   move 'O' to h-opereu
+               end-if
+               call 'Ecrirehisto' using h-codeope h-nomfich h-cleprim
+                                        h-opereu
+               end-call
+
            if erreur
                then display ' erreur decriture dans le fichier'
                else display ' adresse modifiée '
@@ -56,5 +90,3 @@
 
        close fmodif
        end program pa-modifier.
-
-
