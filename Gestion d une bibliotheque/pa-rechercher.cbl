@@ -0,0 +1,77 @@
+       program-id. pa-rechercher.
+
+       select frecherche assign 'adherent.dat'
+       organization indexed record key codeE
+       access dynamic.
+
+       fd frecherche.
+       1 adherent.
+               2 codeE pic x(5).
+               2 nomE pic x(30).
+               2 prenomE pic x(30).
+               2 adrE pic x(150).
+               2 telE pic x(15).
+               2 mailE pic x(40).
+               2 siteC pic x(3).
+               2 codeMenage pic x(5).
+
+       working-storage section.
+       1 nom pic x(30).
+       1 fin-fich pic x value 'n'.
+       88 fin-frecherche value 'o' false 'n'.
+
+       1 bool pic 9 value 0.
+       1 bool2 pic 9 value 0.
+       1 n pic 999 value 5.
+
+       screen section.
+
+       1 s-plg-titre.
+           2 blank screen.
+           2 line 1 col 1 'Recherche adherent par nom'.
+           2 line 3  col 1 'Entrer le nom : '.
+           2 s-nom line 3 col 30 pic x(30) to nom required.
+
+       1 a-plg-res.
+           2 line n col 1 'Numero adherent : '.
+           2 a-code line n col 30 pic x(5) from codeE.
+           2 line + 1 col 1 'Nom adherent : '.
+           2 a-nom col 30 pic x(30) from nomE.
+           2 line + 1 col 1 'Prenom adherent : '.
+           2 a-prenom col 30 pic x(30) from prenomE.
+       1 a-plg-res2.
+           2 line 5 col 1 'Aucun adherent trouve correspondant a ce '
+           & 'nom'.
+
+       procedure division.
+       open input frecherche
+       display s-plg-titre
+       accept s-nom
+       read frecherche next end set fin-frecherche to true
+       end-read
+       perform until fin-frecherche
+           perform boucle
+           read frecherche next end set fin-frecherche to true end-read
+       end-perform
+
+       if bool2 = 0
+           display a-plg-res2
+       end-if
+
+       close frecherche
+       goback.
+
+       boucle.
+       compute bool = 0
+       if nomE = nom
+       then
+           compute bool = 1
+           compute bool2 = 1
+       end-if
+
+       if bool = 1 then
+           display a-plg-res
+           compute n = n + 4
+       end-if.
+
+       end program pa-rechercher.
