@@ -5,19 +5,47 @@
        organization indexed record key codeE
        access dynamic.
 
+       select fpret assign 'pret.dat'
+       organization indexed access dynamic
+       record key clefP = DatePretP RefSp ExemplaireP CodeEp
+       alternate record key CodeEp duplicates.
+
        fd fsupprim.
        1 adherent.
                 2 codeE pic x(5).
                 2 nomE pic x(30).
                 2 prenomE pic x(30).
                 2 adrE pic x(150).
+                2 telE pic x(15).
+                2 mailE pic x(40).
+                2 siteC pic x(3).
+                2 codeMenage pic x(5).
+
+       fd fpret.
+       1 pretp.
+               2 DatePretP pic 9(8).
+               2 RefSp pic x(5).
+               2 ExemplaireP pic 9(2).
+               2 CodeEp pic x(5).
+               2 DateRetourP pic 9(8).
+               2 NbRenouvP pic 9.
+               2 SiteCP pic x(3).
 
 
        working-storage section.
+       01 logutil-courant pic 9(5) external value 0.
        1 pic x.
        88 codexiste value 'o' false'n'.
        1 pic x.
        88 erreur value 'o' false 'n'.
+       1 h-codeope pic x value 'S'.
+       1 h-nomfich pic x(15) value 'adherent'.
+       1 h-cleprim pic x(15).
+       1 h-opereu pic x.
+       1 fin-fpret pic x value 'n'.
+       88 finFpret value 'o' false 'n'.
+       1 pretOuvert pic x value 'n'.
+       88 aUnPretOuvert value 'o' false 'n'.
        screen section.
 
        1 s-plg-titre.
@@ -26,9 +54,14 @@
            2 line 3  col 1 'Numero adherent : '.
            2 s-code line 3 col 30 pic x(5) to codeE required.
 
+       1 a-plg-pretOuvert.
+           2 line 5 col 5 'Cet adherent a encore un pret en cours,'
+           & ' suppression impossible.'.
+
 
        procedure division.
        open i-o fsupprim
+       open input fpret
        display s-plg-titre
        accept s-code
        read fsupprim invalid set codexiste to false
@@ -39,18 +72,63 @@
            then
                display ' Adherent n existe pas'
            else
+               perform 8000-verifier-prets-ouverts
+               if aUnPretOuvert
+                   then
+                       display a-plg-pretOuvert
+                   else
                delete fsupprim invalid set erreur to true
                                not invalid set erreur to false
                end-delete
 
+               move codeE to h-cleprim
+               if erreur
+                   move 'N' to h-opereu
+               else
+                   move 'O' to h-opereu
+               end-if
+               call 'Ecrirehisto' using h-codeope h-nomfich h-cleprim
+                                        h-opereu
+               end-call
+
            if erreur
                then display ' erreur de suppression dans le fichier'
            else
                display 'Adherent supprime'
            end-if
+           end-if
        end-if.
 
        close fsupprim
+       close fpret
+       goback.
+
+       8000-verifier-prets-ouverts.
+       set aUnPretOuvert to false
+       move codeE to CodeEp
+       start fpret key = CodeEp
+           invalid key
+               set finFpret to true
+           not invalid key
+               set finFpret to false
+       end-start
+
+       perform until finFpret
+           read fpret next record
+               at end
+                   set finFpret to true
+               not at end
+                   if CodeEp not = codeE
+                       set finFpret to true
+                   else
+                       if DateRetourP = 0
+                           set aUnPretOuvert to true
+                           set finFpret to true
+                       end-if
+                   end-if
+           end-read
+       end-perform.
+
        end program pa-supprimer.
 
 
