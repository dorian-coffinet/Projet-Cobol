@@ -0,0 +1,60 @@
+       program-id. pc-ajouter.
+
+
+       select fajoute assign 'categorie.dat'
+       organization indexed record key LibCat
+       access dynamic.
+
+       fd fajoute.
+       1 categorie.
+                2 LibCat pic x(30).
+                2 DureePretCat pic 9(3).
+                2 MaxPretsCat pic 9(2).
+
+
+       working-storage section.
+       01 logutil-courant pic 9(5) external value 0.
+       1 pic x.
+       88 catexiste value 'o' false'n'.
+       1 pic x.
+       88 erreur value 'o' false 'n'.
+
+       screen section.
+
+       1 s-plg-titre.
+           2 blank screen.
+           2 line 1 col 1 'Ajout d une categorie'.
+           2 line 3  col 1 'Libelle de la categorie : '.
+           2 s-lib line 3 col 30 pic x(30) to LibCat required.
+           2 line 4 col 1 'Duree du pret (jours) : '.
+           2 s-duree line 4 col 30 pic 999 to DureePretCat required.
+           2 line 5 col 1 'Nombre maximum de prets simultanes : '.
+           2 s-maxp line 5 col 40 pic 99 to MaxPretsCat required.
+
+
+       procedure division.
+       open i-o fajoute
+       display s-plg-titre
+       accept s-lib
+       accept s-duree
+       accept s-maxp
+       read fajoute invalid set catexiste to false
+                   not invalid set catexiste to true
+       end-read
+
+       if catexiste
+           then
+               display ' cette categorie existe deja'
+           else
+               write categorie invalid set erreur to true
+                               not invalid set erreur to false
+               end-write
+
+           if erreur
+               then display ' erreur decriture dans le fichier'
+               else display ' categorie ajoutee'
+           end-if
+       end-if.
+
+       close fajoute
+       end program pc-ajouter.
