@@ -1,23 +1,41 @@
         program-id. pl-ajouter.
 
         select fajoute assign 'support.dat'
-        organization indexed record key RefS
+        organization indexed record key clefS = RefS Exemplaire
+        alternate record key RefS duplicates
+        access dynamic.
+
+        select fcategorie assign 'categorie.dat'
+        organization indexed record key LibCat
         access dynamic.
 
 
         fd fajoute.
         1 livre.
                  2 RefS pic x(5).
+                 2 RefS-r redefines RefS.
+                    3 RefS-c pic 9 occurs 5.
+                 2 Exemplaire pic 9(2).
                  2 LibS pic x(30).
                  2 DesignS pic x(50).
                  2 Dispo pic x.
                  2 LibC pic x(30).
+                 2 AuteurS pic x(30).
+                 2 IsbnS pic x(13).
                  2 tab.
-                    3 motscles pic x(20) occurs 10.
-
+                    3 motscles pic x(20) occurs 20.
+                2 SiteC pic x(3).
+                2 DateAjoutS pic 9(8).
+                2 DateLimiteRetrait pic 9(8).
 
+        fd fcategorie.
+        1 categorie.
+                 2 LibCat pic x(30).
+                 2 DureePretCat pic 9(3).
+                 2 MaxPretsCat pic 9(2).
 
         working-storage section.
+        01 logutil-courant pic 9(5) external value 0.
         1 pic x.
         88 refexiste value 'o' false'n'.
         1 pic x.
@@ -27,6 +45,15 @@
 
         1 n pic 99 value 10.
         1 mot pic x(20).
+        1 h-codeope pic x value 'A'.
+        1 h-nomfich pic x(15) value 'livre'.
+        1 h-cleprim pic x(15).
+        1 h-opereu pic x.
+        1 pic x.
+        88 catexiste value 'o' false'n'.
+        1 pic x.
+        88 refValide value 'o' false 'n'.
+        1 chiffreCalcule pic 9.
 
 
         screen section.
@@ -40,26 +67,61 @@
 
         1 s-plg-fiche.
             2 line 3  col 1 'Reference du livre : '.
-            2 s-ref line 3 col 30 pic x(5) to refS required.
-            2 line 4 col 1 'Support du livre : '.
+            2 s-ref line 3 col 30 pic x(5) to refS auto required.
+            2 line 4 col 1 'Numero d exemplaire : '.
+            2 s-exp  col 30 pic 99 to Exemplaire required.
+            2 line 5 col 1 'Support du livre : '.
             2 s-cat  col 30 pic x(30) to LibS required.
-            2 line 5 col 1 'Designation du support : '.
+            2 line 6 col 1 'Designation du support : '.
             2 s-sup  col 30 pic x(50) to DesignS required.
-            2 line 6 col 1 'Disponibilite : '.
+            2 line 7 col 1 'Disponibilite : '.
             2 s-dis  col 30 pic x to Dispo required.
-            2 line 7 col 1 'Categorie du livre : '.
+            2 line 8 col 1 'Categorie du livre : '.
             2 s-lib  col 30 pic x(30) to LibC required.
+            2 line 9 col 1 'Auteur : '.
+            2 s-auteur col 30 pic x(30) to AuteurS required.
+            2 line 10 col 1 'ISBN : '.
+            2 s-isbn col 30 pic x(13) to IsbnS required.
         1 s-plg-mots.
-           2 line 8 col 1 'Combien de mots cles voulez-vous rentrer ?'.
+           2 line 11 col 1 'Combien de mots cles voulez-vous rentrer ?'.
            2 s-nb col 40 pic zz to nb required.
         1 a-erreur.
-           2 line 9 col 1 ' Veuillez entrer moins de mots cles'.
+           2 line 12 col 1 ' Veuillez entrer moins de mots cles'.
+        1 a-catInexistante.
+           2 line 14 col 1 ' Categorie inconnue, utilisez une '
+           & 'categorie existante'.
         1 s-plg-mot.
-          2 line 10 col 1 'Entrer les mots cles : '.
+          2 line 13 col 1 'Entrer les mots cles : '.
           2 s-m line n col 30  pic x(20) to mot required.
+        1 s-plg-site.
+          2 line 15 col 1 'Site du livre : '.
+          2 s-site line 15 col 30 pic x(3) to SiteC required.
+        1 a-plg-refInvalide.
+           2 line 16 col 1 'Reference invalide : 4 chiffres suivis '
+           & 'd''un chiffre de controle correct.'.
         procedure division.
         open i-o fajoute
+        open input fcategorie
         display s-plg-titre
+        display s-plg-fiche
+        accept s-ref
+        set refValide to false
+        perform until refValide
+            if RefS is numeric
+                compute chiffreCalcule = function mod(
+                    (RefS-c(1) * 2) + (RefS-c(2) * 3) +
+                    (RefS-c(3) * 4) + (RefS-c(4) * 5), 10)
+                if RefS-c(5) = chiffreCalcule
+                    set refValide to true
+                end-if
+            end-if
+            if not refValide
+                display a-plg-refInvalide
+                accept s-ref
+            end-if
+        end-perform
+        accept s-exp
+
         read fajoute invalid set refexiste to false
                     not invalid set refexiste to true
         end-read
@@ -68,17 +130,31 @@
             then
                 display ' le livre existe deja'
             else
-                display s-plg-fiche
-                accept s-ref
                 accept s-cat
                 accept s-sup
                 accept s-dis
                 accept s-lib
+                accept s-auteur
+                accept s-isbn
+                move LibC to LibCat
+                read fcategorie invalid set catexiste to false
+                                not invalid set catexiste to true
+                end-read
+
+                perform until catexiste
+                   display a-catInexistante
+                   accept s-lib
+                   move LibC to LibCat
+                   read fcategorie invalid set catexiste to false
+                                   not invalid set catexiste to true
+                   end-read
+                end-perform
+
                 display s-plg-mots
                 accept s-nb
 
 
-                perform until nb < 11
+                perform until nb < 21
                    display a-erreur
                    accept s-nb
                 end-perform
@@ -90,15 +166,31 @@
                    compute n = n + 2
                 end-perform
 
+                display s-plg-site
+                accept s-site
+
+                move function current-date(1:8) to DateAjoutS
+                move 0 to DateLimiteRetrait
+
                 write livre invalid set erreur to true
                                 not invalid set erreur to false
                 end-write
 
+                move RefS to h-cleprim
+                if erreur
+                    move 'N' to h-opereu
+                else
+                    move 'O' to h-opereu
+                end-if
+                call 'Ecrirehisto' using h-codeope h-nomfich h-cleprim
+                                         h-opereu
+                end-call
+
             if erreur
                 then display ' erreur d ecriture dans le fichier'
             end-if
         end-if.
 
         close fajoute
+        close fcategorie
         end program pl-ajouter.
-
