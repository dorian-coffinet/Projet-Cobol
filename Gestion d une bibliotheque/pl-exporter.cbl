@@ -0,0 +1,95 @@
+       program-id. pl-exporter.
+
+       select flivre assign 'support.dat'
+       organization indexed record key clefS = RefS Exemplaire
+       alternate record key RefS duplicates
+       access dynamic.
+
+       select fcsv assign 'catalogue.csv'
+       organization line sequential.
+
+       fd flivre.
+       1 livre.
+                2 RefS pic x(5).
+                2 Exemplaire pic 9(2).
+                2 LibS pic x(30).
+                2 DesignS pic x(50).
+                2 Dispo pic x.
+                2 LibC pic x(30).
+                2 AuteurS pic x(30).
+                2 IsbnS pic x(13).
+                2 tab.
+                   3 motscles pic x(20) occurs 20.
+                2 SiteC pic x(3).
+                2 DateAjoutS pic 9(8).
+                2 DateLimiteRetrait pic 9(8).
+
+       fd fcsv.
+       01 ligneCsv pic x(300).
+
+       working-storage section.
+       1 j pic 99.
+       1 motscleListe pic x(210).
+       1 fin-fich pic x value 'n'.
+       88 fin-flivre value 'o' false 'n'.
+       1 nbLignes pic 9(4) value 0.
+       1 libs-safe pic x(30).
+       1 designs-safe pic x(50).
+       1 auteurs-safe pic x(30).
+
+       screen section.
+       1 a-plg-exportTermine.
+           2 blank screen.
+           2 line 5 col 1 'Export termine, '.
+           2 a-nbLignes line 5 col 18 pic z(4) from nbLignes.
+           2 line 5 col 30 'ligne(s) ecrite(s) dans catalogue.csv'.
+
+       procedure division.
+       open input flivre
+       open output fcsv
+
+       move 'RefS,Exemplaire,LibS,DesignS,Dispo,LibC,AuteurS,IsbnS,'
+       & 'MotsCles' to ligneCsv
+       write ligneCsv
+
+       read flivre next record at end set fin-flivre to true end-read
+       perform until fin-flivre
+           move spaces to motscleListe
+           perform varying j from 1 by 1 until j > 20
+               if motscles(j) not = spaces
+                   if motscleListe = spaces
+                       move function trim(motscles(j))
+                       to motscleListe
+                   else
+                       string function trim(motscleListe) ';'
+                           function trim(motscles(j))
+                           into motscleListe
+                   end-if
+               end-if
+           end-perform
+
+           move LibS to libs-safe
+           inspect libs-safe replacing all ',' by ';'
+           move DesignS to designs-safe
+           inspect designs-safe replacing all ',' by ';'
+           move AuteurS to auteurs-safe
+           inspect auteurs-safe replacing all ',' by ';'
+
+           string function trim(RefS) ',' Exemplaire ','
+               function trim(libs-safe) ',' function trim(designs-safe)
+               ',' Dispo ',' function trim(LibC) ','
+               function trim(auteurs-safe)
+               ',' function trim(IsbnS) ',' function trim(motscleListe)
+               into ligneCsv
+           write ligneCsv
+           add 1 to nbLignes
+
+           read flivre next record at end set fin-flivre to true
+           end-read
+       end-perform
+
+       close flivre
+       close fcsv
+       display a-plg-exportTermine
+       goback.
+       end program pl-exporter.
