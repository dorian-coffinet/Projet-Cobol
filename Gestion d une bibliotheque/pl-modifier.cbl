@@ -2,19 +2,36 @@
 
 
        select fmodif assign 'support.dat'
-       organization indexed record key RefS
+       organization indexed record key clefS = RefS Exemplaire
+       alternate record key RefS duplicates
+       access dynamic.
+
+       select fcategorie assign 'categorie.dat'
+       organization indexed record key LibCat
        access dynamic.
 
        fd fmodif.
         1 livre.
                  2 RefS pic x(5).
+                 2 Exemplaire pic 9(2).
                  2 LibS pic x(30).
                  2 DesignS pic x(50).
                  2 Dispo pic x.
+                 88 dispoValide value 'O' 'N' 'P' 'D' 'H'.
                  2 LibC pic x(30).
+                 2 AuteurS pic x(30).
+                 2 IsbnS pic x(13).
                  2 tab.
-                    3 motscles pic x(20) occurs 10.
+                    3 motscles pic x(20) occurs 20.
+                2 SiteC pic x(3).
+                2 DateAjoutS pic 9(8).
+                2 DateLimiteRetrait pic 9(8).
 
+       fd fcategorie.
+        1 categorie.
+                 2 LibCat pic x(30).
+                 2 DureePretCat pic 9(3).
+                 2 MaxPretsCat pic 9(2).
 
 
 
@@ -27,12 +44,21 @@
 
        working-storage section.
 
-
+       01 logutil-courant pic 9(5) external value 0.
         1 pic x.
         88 refexiste value 'o' false'n'.
         1 pic x.
         88 erreur value 'o' false 'n'.
-
+        1 h-codeope pic x value 'M'.
+        1 h-nomfich pic x(15) value 'livre'.
+        1 h-cleprim pic x(15).
+        1 h-opereu pic x.
+        1 pic x.
+        88 catexiste value 'o' false'n'.
+        1 nb pic 99 value 0.
+        1 j pic 99 value 1.
+        1 n pic 99 value 20.
+        1 mot pic x(20).
 
 
        screen section.
@@ -42,15 +68,48 @@
            2 line 1 col 1 'Modification Livre'.
            2 line 3  col 1 'Reference du livre : '.
            2 s-ref line 3 col 30 pic x(5) to RefS required.
+           2 line 4 col 1 'Numero d exemplaire : '.
+           2 s-exp line 4 col 30 pic 99 to Exemplaire required.
 
        1 a-plg-fiche.
+           2 line 6 col 1 'Nouveau titre : '.
+           2 s-titre line 6 col 30 pic x(30) to LibS required.
+           2 line 7 col 1 'Nouvelle designation : '.
+           2 s-design line 7 col 30 pic x(50) to DesignS required.
            2 line 9 col 1 'Nouveau libelle de catégorie du livre : '.
            2 s-lib line 9 col 30 pic x(30) to LibC required.
+           2 line 10 col 1 'Nouvel auteur : '.
+           2 s-auteur line 10 col 30 pic x(30) to AuteurS required.
+           2 line 11 col 1 'Nouvel ISBN : '.
+           2 s-isbn line 11 col 30 pic x(13) to IsbnS required.
+           2 line 12 col 1 'Nouveau statut (O=disponible, N=en pret, '
+           & 'P=perdu, D=endommage, H=en attente de retrait) : '.
+           2 s-dispo line 12 col 60 pic x to Dispo required.
+           2 line 15 col 1 'Nouveau site : '.
+           2 s-site line 15 col 30 pic x(3) to SiteC required.
+
+       1 a-dispoInvalide.
+           2 line 14 col 1 'Statut invalide, entrer O, N, P, D ou H'.
+
+       1 a-catInexistante.
+           2 line 13 col 1 ' Categorie inconnue, utilisez une '
+           & 'categorie existante'.
+
+       1 s-plg-mots.
+           2 line 16 col 1 'Combien de mots cles voulez-vous rentrer ?'.
+           2 s-nb col 40 pic zz to nb required.
+       1 a-erreur.
+           2 line 17 col 1 ' Veuillez entrer moins de mots cles'.
+       1 s-plg-mot.
+           2 line 18 col 1 'Entrer les mots cles : '.
+           2 s-m line n col 30 pic x(20) to mot required.
 
        procedure division.
        open i-o fmodif
+       open input fcategorie
        display s-plg-titre
        accept s-ref
+       accept s-exp
        read fmodif invalid set refexiste to false
                    not invalid set refexiste to true
        end-read
@@ -60,11 +119,60 @@
                display ' Le livre n existe pas'
            else
                display a-plg-fiche
+               accept s-titre
+               accept s-design
                accept s-lib
+               accept s-auteur
+               accept s-isbn
+               accept s-dispo
+               perform until dispoValide
+                   display a-dispoInvalide
+                   accept s-dispo
+               end-perform
+               accept s-site
+               move LibC to LibCat
+               read fcategorie invalid set catexiste to false
+                               not invalid set catexiste to true
+               end-read
+
+               perform until catexiste
+                   display a-catInexistante
+                   accept s-lib
+                   move LibC to LibCat
+                   read fcategorie invalid set catexiste to false
+                                   not invalid set catexiste to true
+                   end-read
+               end-perform
+
+               display s-plg-mots
+               accept s-nb
+
+               perform until nb < 21
+                   display a-erreur
+                   accept s-nb
+               end-perform
+
+               perform test after varying j from 1 by 1 until j=nb
+                   display s-plg-mot
+                   accept s-m
+                   move mot to motscles(j)
+                   compute n = n + 2
+               end-perform
+
                rewrite livre invalid set erreur to true
                                not invalid set erreur to false
                end-rewrite
 
+               move RefS to h-cleprim
+               if erreur
+                   move 'N' to h-opereu
+               else
+                   move 'O' to h-opereu
+               end-if
+               call 'Ecrirehisto' using h-codeope h-nomfich h-cleprim
+                                        h-opereu
+               end-call
+
            if erreur
                then display ' erreur decriture dans le fichier'
                else display ' libelle  modifie'
@@ -72,4 +180,5 @@
        end-if.
 
        close fmodif
+       close fcategorie
        end program pl-modifier.
