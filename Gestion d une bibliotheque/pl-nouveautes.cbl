@@ -0,0 +1,96 @@
+       program-id. pl-nouveautes.
+
+       select flivre assign 'support.dat'
+       organization indexed record key clefS = RefS Exemplaire
+       alternate record key RefS duplicates
+       access dynamic.
+
+       fd flivre.
+       1 livre.
+                2 RefS pic x(5).
+                2 Exemplaire pic 9(2).
+                2 LibS pic x(30).
+                2 DesignS pic x(50).
+                2 Dispo pic x.
+                2 LibC pic x(30).
+                2 AuteurS pic x(30).
+                2 IsbnS pic x(13).
+                2 tab.
+                   3 motscles pic x(20) occurs 20.
+                2 SiteC pic x(3).
+                2 DateAjoutS pic 9(8).
+                2 DateLimiteRetrait pic 9(8).
+
+       working-storage section.
+       1 dateJour pic 9(8).
+       1 nbJoursDepuis pic 9(3).
+       1 nbJours pic 9(3).
+       1 fin-flivre pic x value 'n'.
+       88 finFlivre value 'o' false 'n'.
+       1 tab-nouveautes.
+           2 nouveaute occurs 200.
+              3 refNouv pic x(5).
+              3 libNouv pic x(30).
+              3 dateNouv pic 9(8).
+       1 nbNouveautes pic 9(3) value 0.
+       1 i pic 9(3).
+       1 n pic 999.
+
+       screen section.
+       1 s-plg-jours.
+           2 blank screen.
+           2 line 1 col 1 'Nouveautes du catalogue'.
+           2 line 3 col 1 'Nombre de jours a considerer : '.
+           2 s-nbJours line 3 col 35 pic 999 to nbJoursDepuis
+           required.
+       1 a-plg-entete.
+           2 line 5 col 1 'Reference'.
+           2 line 5 col 15 'Libelle'.
+           2 line 5 col 48 'Date d ajout'.
+       1 a-plg-ligne.
+           2 line n col 1 pic x(5) from refNouv(i).
+           2 col 15 pic x(30) from libNouv(i).
+           2 col 48 pic 9(8) from dateNouv(i).
+       1 a-plg-aucuneNouveaute.
+           2 line 7 col 1 'Aucun ajout sur cette periode.'.
+       1 s-plg-suite line 24 col 80 pic x auto secure.
+
+       procedure division.
+       display s-plg-jours
+       accept s-nbJours
+
+       open input flivre
+       move function current-date(1:8) to dateJour
+
+       read flivre next record at end set finFlivre to true end-read
+       perform until finFlivre
+           if DateAjoutS not = 0
+               compute nbJours = function
+               integer-of-date(dateJour) -
+               function integer-of-date(DateAjoutS)
+               if (nbJours <= nbJoursDepuis) and (nbNouveautes < 200)
+                   add 1 to nbNouveautes
+                   move RefS to refNouv(nbNouveautes)
+                   move LibS to libNouv(nbNouveautes)
+                   move DateAjoutS to dateNouv(nbNouveautes)
+               end-if
+           end-if
+           read flivre next record at end set finFlivre to true
+           end-read
+       end-perform
+       close flivre
+
+       if nbNouveautes = 0
+           display a-plg-aucuneNouveaute
+       else
+           display a-plg-entete
+           move 7 to n
+           perform varying i from 1 by 1 until i > nbNouveautes
+               display a-plg-ligne
+               add 2 to n
+           end-perform
+       end-if
+       accept s-plg-suite
+       goback.
+
+       end program pl-nouveautes.
