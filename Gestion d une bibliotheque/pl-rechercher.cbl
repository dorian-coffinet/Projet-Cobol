@@ -1,45 +1,72 @@
        program-id. pl-rechercher.
 
        select frecherche assign 'support.dat'
-       organization indexed record key RefS
+       organization indexed record key clefS = RefS Exemplaire
+       alternate record key RefS duplicates
        access dynamic.
 
 
        fd frecherche.
        1 livre.
                 2 RefS pic x(5).
+                2 Exemplaire pic 9(2).
                 2 LibS pic x(30).
                 2 DesignS pic x(50).
                 2 Dispo pic x.
                 2 LibC pic x(30).
+                2 AuteurS pic x(30).
+                2 IsbnS pic x(13).
                 2 tab.
-                   3 motscles pic x(20) occurs 10.
+                   3 motscles pic x(20) occurs 20.
+                2 SiteC pic x(3).
+                2 DateAjoutS pic 9(8).
+                2 DateLimiteRetrait pic 9(8).
 
 
        working-storage section.
        1 j pic 99.
+       1 k pic 9.
        1 bool2 pic 9 value 0.
-       1 motcle pic x(20).
+       1 bool3 pic 9 value 0.
+       1 motscles-recherche.
+           2 motcle pic x(20) occurs 3.
+       1 nbSaisis pic 9.
+       1 nbTrouves pic 9.
+       1 modeRecherche pic x.
+       88 rechercheEt value 'E'.
+       88 rechercheOu value 'O'.
        1 fin-fich pic x value 'n'.
        88 fin-frecherche value 'o' false 'n'.
+       1 filtreSite pic x(3).
 
 
 
        1 bool pic 9 value 0.
-       1 n pic 999 value 5.
+       1 n pic 999 value 8.
 
        screen section.
 
        1 s-plg-titre.
            2 blank screen.
            2 line 1 col 1 'Recherche livre'.
-           2 line 3  col 1 'Entrer le mot cle : '.
-           2 s-mot line 3 col 30 pic x(20) to motcle required.
+           2 line 3 col 1 'Entrer jusqu''a 3 mots cles (laisser vide '
+           & 'si inutilise) :'.
+           2 line 4 col 1 'Mot cle 1 : '.
+           2 s-mot1 line 4 col 30 pic x(20) to motcle(1).
+           2 line 5 col 1 'Mot cle 2 : '.
+           2 s-mot2 line 5 col 30 pic x(20) to motcle(2).
+           2 line 6 col 1 'Mot cle 3 : '.
+           2 s-mot3 line 6 col 30 pic x(20) to motcle(3).
+           2 line 7 col 1 'Recherche (E)t ou (O)u : '.
+           2 s-mode line 7 col 30 pic x to modeRecherche required.
+           2 line 8 col 1 'Site (laisser vide si inutilise) : '.
+           2 s-filtreSite line 8 col 40 pic x(3) to filtreSite.
 
        1 a-plg-res.
 
            2 line n col 1 'Reference du livre : '.
            2 a-ref line n col 30 pic x(5) from RefS.
+           2 a-exp col 40 pic 99 from Exemplaire.
            2 line + 1 col 1 'Support du livre : '.
            2 a-cat  col 30 pic x(30) from LibS.
            2 line + 1 col 1 'Designation du support : '.
@@ -48,12 +75,22 @@
            2 a-dis  col 30 pic x from Dispo.
            2 line + 1 col 1 'Categorie du livre : '.
            2 a-sup  col 30 pic x(30) from LibC.
+           2 line + 1 col 1 'Auteur : '.
+           2 a-auteur col 30 pic x(30) from AuteurS.
+           2 line + 1 col 1 'ISBN : '.
+           2 a-isbn col 30 pic x(13) from IsbnS.
+           2 line + 1 col 1 'Site : '.
+           2 a-site col 30 pic x(3) from SiteC.
        1 a-plg-res2.
            2 line 5 col 1 'Aucun livre trouve correspondant au mot cle'.
        procedure division.
        open i-o frecherche
        display s-plg-titre
-       accept s-mot
+       accept s-mot1
+       accept s-mot2
+       accept s-mot3
+       accept s-mode
+       accept s-filtreSite
        read frecherche next end set fin-frecherche to true
        end-read
        perform until fin-frecherche
@@ -65,24 +102,47 @@
        goback.
 
        boucle.
+       compute nbSaisis = 0
+       compute nbTrouves = 0
+       perform test after varying k from 1 by 1 until k > 3
+           if motcle(k) not = spaces
+               add 1 to nbSaisis
+               compute bool3 = 0
+               perform test after
+                   varying j from 1 by 1
+                   until bool3 = 1 or j = 20
+                   if motscles(j) = motcle(k)
+                       compute bool3 = 1
+                   end-if
+               end-perform
+               if bool3 = 1
+                   add 1 to nbTrouves
+               end-if
+           end-if
+       end-perform
+
        compute bool = 0
-       perform test after varying j from 1 by 1 until bool=1 or j=10
-           if motscles(j) = motcle
-           then
+       if rechercheEt
+           if (nbSaisis > 0) and (nbTrouves = nbSaisis)
                compute bool = 1
-               compute bool2 = 1
            end-if
-       end-perform
+       else
+           if nbTrouves > 0
+               compute bool = 1
+           end-if
+       end-if
 
+       if (filtreSite not = spaces) and (SiteC not = filtreSite)
+           compute bool = 0
+       end-if
 
        if bool = 1 then
+           compute bool2 = 1
            display a-plg-res
-           compute n = n + 6
+           compute n = n + 7
        end-if.
 
        if bool2 = 0
        display a-plg-res2
        end-if
        end program pl-rechercher.
-
-
