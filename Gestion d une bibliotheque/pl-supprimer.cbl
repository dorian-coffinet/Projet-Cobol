@@ -2,26 +2,38 @@
 
 
        select fsupprim assign 'support.dat'
-       organization indexed record key RefS
+       organization indexed record key clefS = RefS Exemplaire
+       alternate record key RefS duplicates
        access dynamic.
 
        fd fsupprim.
 
        1 livre.
                  2 RefS pic x(5).
+                 2 Exemplaire pic 9(2).
                  2 LibS pic x(30).
                  2 DesignS pic x(50).
                  2 Dispo pic x.
                  2 LibC pic x(30).
+                 2 AuteurS pic x(30).
+                 2 IsbnS pic x(13).
                  2 tab.
-                    3 motscles pic x(20) occurs 10.
+                    3 motscles pic x(20) occurs 20.
+                2 SiteC pic x(3).
+                2 DateAjoutS pic 9(8).
+                2 DateLimiteRetrait pic 9(8).
 
 
        working-storage section.
+       01 logutil-courant pic 9(5) external value 0.
        1 pic x.
        88 refexiste value 'o' false'n'.
        1 pic x.
        88 erreur value 'o' false 'n'.
+       1 h-codeope pic x value 'S'.
+       1 h-nomfich pic x(15) value 'livre'.
+       1 h-cleprim pic x(15).
+       1 h-opereu pic x.
        screen section.
 
        1 s-plg-titre.
@@ -29,12 +41,23 @@
            2 line 1 col 1 'Suppression Livre'.
            2 line 3  col 1 'Reference Livre : '.
            2 s-ref line 3 col 30 pic x(5) to RefS required.
+           2 line 4 col 1 'Numero d exemplaire : '.
+           2 s-exp line 4 col 30 pic 99 to Exemplaire required.
+
+       1 a-plg-encoreEmprunte.
+           2 line 6 col 5 'Cet exemplaire est actuellement emprunte,'
+           & ' suppression impossible.'.
+
+       1 a-plg-enAttenteRetrait.
+           2 line 6 col 5 'Cet exemplaire est reserve et en attente de'
+           & ' retrait, suppression impossible.'.
 
 
        procedure division.
        open i-o fsupprim
        display s-plg-titre
        accept s-ref
+       accept s-exp
        read fsupprim invalid set refexiste to false
                    not invalid set refexiste to true
        end-read
@@ -43,16 +66,36 @@
            then
                display ' Livre n existe pas'
            else
+           if Dispo = 'N'
+               then
+                   display a-plg-encoreEmprunte
+               else
+               if Dispo = 'H'
+                   then
+                       display a-plg-enAttenteRetrait
+               else
                delete fsupprim invalid set erreur to true
                                not invalid set erreur to false
                end-delete
 
+               move RefS to h-cleprim
+               if erreur
+                   move 'N' to h-opereu
+               else
+                   move 'O' to h-opereu
+               end-if
+               call 'Ecrirehisto' using h-codeope h-nomfich h-cleprim
+                                        h-opereu
+               end-call
+
            if erreur
                then display ' erreur de suppression dans le fichier'
            else
                 display ' Livre supprime'
 
            end-if
+           end-if
+           end-if
        end-if.
 
        close fsupprim
