@@ -2,7 +2,7 @@
 
        select fref assign 'pret.dat'
        organization indexed access dynamic
-       record key clef = DatePret RefS CodeE
+       record key clef = DatePret RefS Exemplaire CodeE
        alternate record key RefS duplicates
        alternate record key CodeE duplicates.
 
@@ -11,13 +11,17 @@
        1 pret.
                2 DatePret pic 9(8).
                2 RefS pic x(5).
+               2 Exemplaire pic 9(2).
                2 CodeE pic x(5).
                2 DateRetour pic 9(8).
+               2 NbRenouv pic 9.
+               2 SiteC pic x(3).
 
        working-storage section.
 
        1 cod pic x(5).
        1 ref pic x(5).
+       1 site pic x(3).
        1 fin-freference pic x value 'n'.
        88 fin-fref value 'o' false 'n'.
 
@@ -35,6 +39,7 @@
        1 a-plg-menu.
            2 line 3 col 1 '1-Consultation par adherent'.
            2 line 4 col 1 '2-Consultation par livre'.
+           2 line 5 col 1 '3-Consultation par site'.
 
 
        1 s-plg-choix.
@@ -50,15 +55,26 @@
            2 line 7 col 1 'Veuillez taper la reference du livre: '.
            2 s-ref pic x(5) to ref required.
 
+       1 s-plg-site.
+           2 line 7 col 1 'Veuillez taper le code du site: '.
+           2 s-site pic x(3) to site required.
+
 
        1 a-plg-fiche.
            2 line n  col 1 'Reference du livre emprunte : '.
            2 col 35 pic x(5) from RefS.
+           2 col 42 pic 99 from Exemplaire.
 
        1 a-plg-fiche2.
            2 line n  col 1 'Code adherent ayant emprunte ce livre : '.
            2 col 40 pic x(5) from CodeE.
 
+       1 a-plg-fiche3.
+           2 line n  col 1 'Reference du livre emprunte : '.
+           2 col 35 pic x(5) from RefS.
+           2 col 42 pic 99 from Exemplaire.
+           2 col 46 pic x(5) from CodeE.
+
 
        procedure division.
        open i-o fref
@@ -71,19 +87,26 @@
 
                display s-plg-code
                accept s-code
-               read fref next end set fin-fref to true
-               end-read
+               move cod to CodeE
+               start fref key = CodeE
+                   invalid key
+                       set fin-fref to true
+                   not invalid key
+                       set fin-fref to false
+               end-start
+
                perform until fin-fref
-                           compute bool = 0
-                              if CodeE = cod  then
-                                  display  a-plg-fiche
-                                  compute bool=1
-                              end-if
-                              if bool = 1 then
+                       read fref next record
+                           at end
+                               set fin-fref to true
+                           not at end
+                               if CodeE not = cod
+                                   set fin-fref to true
+                               else
+                                   display a-plg-fiche
                                    compute n = n + 2
                                end-if
-                       read fref next end set fin-fref to true end-read
-
+                       end-read
                end-perform
 
                close fref
@@ -92,27 +115,53 @@
        if choix = 2 then
                display s-plg-ref
                accept s-ref
-               read fref next end set fin-fref to true
-               end-read
-               perform until fin-fref
-                      compute bool = 0
-                         if RefS = ref  then
-                             display  a-plg-fiche2
-                             compute bool=1
-                         end-if
-                         if bool = 1 then
-                              compute n = n + 2
-                          end-if
-                        read fref next end set fin-fref to true end-read
+               move ref to RefS
+               start fref key = RefS
+                   invalid key
+                       set fin-fref to true
+                   not invalid key
+                       set fin-fref to false
+               end-start
 
+               perform until fin-fref
+                       read fref next record
+                           at end
+                               set fin-fref to true
+                           not at end
+                               if RefS not = ref
+                                   set fin-fref to true
+                               else
+                                   display a-plg-fiche2
+                                   compute n = n + 2
+                               end-if
+                       end-read
                end-perform
 
                close fref
 
        end-if
-       end program pp-consultation.
-
-
+       if choix = 3 then
+               display s-plg-site
+               accept s-site
+
+               set fin-fref to false
+               read fref next record
+                   at end
+                       set fin-fref to true
+               end-read
 
+               perform until fin-fref
+                       if SiteC = site
+                           display a-plg-fiche3
+                           compute n = n + 2
+                       end-if
+                       read fref next record
+                           at end
+                               set fin-fref to true
+                       end-read
+               end-perform
 
+               close fref
 
+       end-if
+       end program pp-consultation.
