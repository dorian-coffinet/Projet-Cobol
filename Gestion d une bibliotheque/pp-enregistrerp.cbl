@@ -3,14 +3,28 @@
 
        select fenregistre assign 'pret.dat'
        organization indexed access dynamic
-       record key clef = DatePret RefS CodeE
+       record key clef = DatePret RefS Exemplaire CodeE
        alternate record key RefS duplicates
        alternate record key CodeE duplicates.
 
        select fcherche assign 'support.dat'
-       organization indexed record key RefSu
+       organization indexed record key clefSu = RefSu ExemplaireU
+       alternate record key RefSu duplicates
        access dynamic.
 
+       select fparametres assign 'parametres.dat'
+       organization indexed record key CodeParam
+       access dynamic.
+
+       select fcategorie assign 'categorie.dat'
+       organization indexed record key LibCat
+       access dynamic.
+
+       select freserve assign 'reservation.dat'
+       organization indexed access dynamic
+       record key clefRes = RefRes DateRes HeureRes CodeRes
+       alternate record key RefRes duplicates.
+
 
 
 
@@ -21,9 +35,11 @@
        1 pret.
                2 DatePret pic 9(8).
                2 RefS pic x(5).
+               2 Exemplaire pic 9(2).
                2 CodeE pic x(5).
                2 DateRetour pic 9(8).
-
+               2 NbRenouv pic 9.
+               2 SiteC pic x(3).
 
 
 
@@ -32,14 +48,47 @@
 
         1 livre.
                   2 RefSu pic x(5).
+                  2 ExemplaireU pic 9(2).
                   2 LibS pic x(30).
                   2 DesignS pic x(50).
                   2 Dispo pic x.
                   2 LibC pic x(30).
+                  2 AuteurS pic x(30).
+                  2 IsbnS pic x(13).
                   2 tab.
-                     3 motscles pic x(20) occurs 10.
+                     3 motscles pic x(20) occurs 20.
+                  2 SiteCU pic x(3).
+                  2 DateAjoutS pic 9(8).
+                  2 DateLimiteRetrait pic 9(8).
+
+       fd fparametres.
+       1 parametresEnr.
+               2 CodeParam pic x(1).
+               2 TauxAmende pic 9v99.
+               2 DelaiGrace pic 9(3).
+               2 MaxPrets pic 9(2).
+               2 MaxEchecs pic 9(2).
+               2 PlafondAmende pic 9(3).
+
+       fd fcategorie.
+       1 categorie.
+               2 LibCat pic x(30).
+               2 DureePretCat pic 9(3).
+               2 MaxPretsCat pic 9(2).
+
+       fd freserve.
+       1 reservation.
+               2 RefRes pic x(5).
+               2 DateRes pic 9(8).
+               2 HeureRes pic 9(6).
+               2 CodeRes pic x(5).
+               2 StatutRes pic x.
+               88 resEnAttente value 'E'.
+               88 resNotifiee value 'N'.
+               2 ExemplaireRes pic 9(2).
 
        working-storage section.
+       01 logutil-courant pic 9(5) external value 0.
        1 pic x.
        88 clefexiste value 'o' false'n'.
        1 pic x.
@@ -55,6 +104,25 @@
        1 d pic x.
        1 ref pic x(5).
        1 cod pic x(5).
+       1 exp pic 99.
+       1 h-codeope pic x value 'P'.
+       1 h-nomfich pic x(15) value 'pret'.
+       1 h-cleprim pic x(15).
+       1 h-opereu pic x.
+       1 journalTypeEmprunt pic x value 'E'.
+       1 pic x.
+       88 parametresExistants value 'o' false 'n'.
+       1 nbPretsOuverts pic 9(2) value 0.
+       1 fin-fenr pic x value 'n'.
+       88 finFenr value 'o' false 'n'.
+       1 libc-courant pic x(30).
+       1 maxPretsCourant pic 9(2).
+       1 pic x.
+       88 categorieExistante value 'o' false 'n'.
+       1 pic x.
+       88 titulaireReservation value 'o' false 'n'.
+       1 fin-freserve pic x value 'n'.
+       88 finFreserve value 'o' false 'n'.
 
        screen section.
 
@@ -66,13 +134,29 @@
 
         1 s-plg-ref.
            2 line 5  col 1 'Reference du livre emprunte : '.
-           2 s-ref line 5 col 30 pic x(5) to ref required.
+           2 s-ref line 5 col 30 pic x(5) to ref auto required.
+        1 s-plg-exp.
+           2 line 6  col 1 'Numero d exemplaire : '.
+           2 s-exp line 6 col 30 pic 99 to exp required.
         1 s-plg-code.
            2 line 7  col 1 'Code de l adherent qui emprunte : '.
-           2 s-code line 7 col 30 pic x(5) to cod required.
+           2 s-code line 7 col 30 pic x(5) to cod auto required.
         1 s-plg-fait.
            2 line 9  col 1 'Pret effectue '.
 
+        1 a-plg-exNexiste.
+           2 line 15 col 5 'Cet exemplaire n existe pas.'.
+        1 a-plg-exIndispo.
+           2 line 16 col 5 'Cet exemplaire n est pas disponible.'.
+        1 a-plg-exReserver.
+           2 line 17 col 5 'Utilisez l option Reserver un livre du '
+           & 'menu prets pour mettre l adherent en liste d attente.'.
+        1 a-plg-exReserveAutrui.
+           2 line 17 col 5 'Cet exemplaire est reserve pour un autre '
+           & 'adherent, en attente de retrait.'.
+        1 a-plg-maxPrets.
+           2 line 18 col 5 'Cet adherent a atteint son nombre maximum '
+           & 'de prets simultanes autorises.'.
 
 
 
@@ -84,6 +168,17 @@
        procedure division.
        open i-o fenregistre
        open i-o fcherche
+       open i-o freserve
+       open input fcategorie
+       open input fparametres
+       move '1' to CodeParam
+       read fparametres invalid set parametresExistants to false
+                         not invalid set parametresExistants to true
+       end-read
+       if not parametresExistants
+           move 5 to MaxPrets
+       end-if
+       close fparametres
 
 
 
@@ -93,35 +188,156 @@
        display s-plg-titre
        display s-plg-ref
        accept s-ref
+       display s-plg-exp
+       accept s-exp
        display s-plg-code
        accept s-code
 
        move ref to RefS
        move ref to RefSu
+       move exp to Exemplaire
+       move exp to ExemplaireU
 
-       move 'N' to Dispo
        move cod to CodeE
        move function current-date(1:8) to DatePret
 
-
-       start fenregistre key = clef
-         invalid key
-                move '00000000' to DateRetour
-
-                  write pret
-                end-write
-                rewrite livre
-                end-rewrite
-                display  s-plg-fait
-            not invalid key
-            display a-plg-refExistante
-        end-start
+       read fcherche invalid set refexiste to false
+                     not invalid set refexiste to true
+       end-read
+
+       if not refexiste
+           display a-plg-exNexiste
+       else
+           set titulaireReservation to false
+           if Dispo = 'H'
+               perform 8500-verifier-titulaire-reservation
+           end-if
+
+           if (Dispo not = 'O') and (not titulaireReservation)
+               display a-plg-exIndispo
+               if Dispo = 'H'
+                   display a-plg-exReserveAutrui
+               else
+                   display a-plg-exReserver
+               end-if
+           else
+               move LibC to libc-courant
+               move libc-courant to LibCat
+               read fcategorie invalid set categorieExistante to false
+                    not invalid set categorieExistante to true
+               end-read
+               if categorieExistante
+                   move MaxPretsCat to maxPretsCourant
+               else
+                   move MaxPrets to maxPretsCourant
+               end-if
+
+               perform 8000-compter-prets-ouverts
+
+               move ref to RefS
+               move exp to Exemplaire
+               move cod to CodeE
+               move function current-date(1:8) to DatePret
+
+               move ref to RefSu
+               move exp to ExemplaireU
+               read fcherche
+
+               if nbPretsOuverts >= maxPretsCourant
+                   display a-plg-maxPrets
+               else
+               start fenregistre key = clef
+                 invalid key
+                        move '00000000' to DateRetour
+                        move 0 to NbRenouv
+                        move SiteCU to SiteC
+
+                          write pret
+                        end-write
+                        move 'N' to Dispo
+                        move 0 to DateLimiteRetrait
+                        rewrite livre
+                        end-rewrite
+                        if titulaireReservation
+                            delete freserve
+                            end-delete
+                        end-if
+                        move ref to h-cleprim
+                        move 'O' to h-opereu
+                        call 'Ecrirehisto' using h-codeope h-nomfich
+                                          h-cleprim h-opereu
+                        end-call
+                        call 'Ecrirejournal' using ref cod
+                                             journalTypeEmprunt
+                        end-call
+                        display  s-plg-fait
+                    not invalid key
+                    display a-plg-refExistante
+                end-start
+               end-if
+           end-if
+       end-if
 
 
 
        close fenregistre
        close fcherche
+       close freserve
+       close fcategorie
        goback.
-       end program pp-enregistrerp.
 
+       8000-compter-prets-ouverts.
+       move 0 to nbPretsOuverts
+       start fenregistre key = CodeE
+           invalid key
+               set finFenr to true
+           not invalid key
+               set finFenr to false
+       end-start
+
+       perform until finFenr
+           read fenregistre next record
+               at end
+                   set finFenr to true
+               not at end
+                   if CodeE not = cod
+                       set finFenr to true
+                   else
+                       if DateRetour = 0
+                           move RefS to RefSu
+                           move Exemplaire to ExemplaireU
+                           read fcherche
+                           if LibC = libc-courant
+                               add 1 to nbPretsOuverts
+                           end-if
+                       end-if
+                   end-if
+           end-read
+       end-perform.
+
+       8500-verifier-titulaire-reservation.
+       set titulaireReservation to false
+       move ref to RefRes
+       start freserve key = RefRes
+           invalid key
+               set finFreserve to true
+           not invalid key
+               set finFreserve to false
+       end-start
+
+       perform until finFreserve
+           read freserve next end set finFreserve to true
+           not at end
+               if RefRes not = ref
+                   set finFreserve to true
+               else
+                   if resNotifiee and (CodeRes = cod)
+                       and (ExemplaireRes = exp)
+                       set titulaireReservation to true
+                       set finFreserve to true
+                   end-if
+               end-if
+           end-read
+       end-perform.
 
+       end program pp-enregistrerp.
