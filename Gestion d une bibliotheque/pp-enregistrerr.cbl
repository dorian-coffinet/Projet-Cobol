@@ -3,12 +3,30 @@
 
        select fenregistre assign 'pret.dat'
        organization indexed access dynamic
-       record key clef = DatePret RefS CodeE
+       record key clef = DatePret RefS Exemplaire CodeE
        alternate record key RefS duplicates
        alternate record key CodeE duplicates.
 
        select fcherche assign 'support.dat'
-       organization indexed record key RefSu
+       organization indexed record key clefSu = RefSu ExemplaireU
+       alternate record key RefSu duplicates
+       access dynamic.
+
+       select freserve assign 'reservation.dat'
+       organization indexed access dynamic
+       record key clefRes = RefRes DateRes HeureRes CodeRes
+       alternate record key RefRes duplicates.
+
+       select famende assign 'amende.dat'
+       organization indexed access dynamic
+       record key clefAm = CodeAm DateAm.
+
+       select fparametres assign 'parametres.dat'
+       organization indexed record key CodeParam
+       access dynamic.
+
+       select fcategorie assign 'categorie.dat'
+       organization indexed record key LibCat
        access dynamic.
 
 
@@ -21,9 +39,11 @@
        1 pret.
                2 DatePret pic 9(8).
                2 RefS pic x(5).
+               2 Exemplaire pic 9(2).
                2 CodeE pic x(5).
                2 DateRetour pic 9(8).
-
+               2 NbRenouv pic 9.
+               2 SiteC pic x(3).
 
 
 
@@ -32,16 +52,62 @@
 
         1 livre.
                   2 RefSu pic x(5).
+                  2 ExemplaireU pic 9(2).
                   2 LibS pic x(30).
                   2 DesignS pic x(50).
                   2 Dispo pic x.
                   2 LibC pic x(30).
+                  2 AuteurS pic x(30).
+                  2 IsbnS pic x(13).
                   2 tab.
-                     3 motscles pic x(20) occurs 10.
-
+                     3 motscles pic x(20) occurs 20.
+                  2 SiteCU pic x(3).
+                  2 DateAjoutS pic 9(8).
+                  2 DateLimiteRetrait pic 9(8).
+
+       fd freserve.
+
+       1 reservation.
+               2 RefRes pic x(5).
+               2 DateRes pic 9(8).
+               2 HeureRes pic 9(6).
+               2 CodeRes pic x(5).
+               2 StatutRes pic x.
+               88 resEnAttente value 'E'.
+               88 resNotifiee value 'N'.
+               2 ExemplaireRes pic 9(2).
+
+       fd famende.
+
+       1 amende.
+               2 CodeAm pic x(5).
+               2 DateAm pic 9(8).
+               2 MontantAm pic 9(3).
+               2 StatutAm pic x.
+               88 amendePayee value 'P'.
+               88 amendeImpayee value 'N'.
+               2 MotifAm pic x(30).
+
+       fd fparametres.
+
+       1 parametresEnr.
+               2 CodeParam pic x(1).
+               2 TauxAmende pic 9v99.
+               2 DelaiGrace pic 9(3).
+               2 MaxPrets pic 9(2).
+               2 MaxEchecs pic 9(2).
+               2 PlafondAmende pic 9(3).
+
+       fd fcategorie.
+
+       1 categorie.
+               2 LibCat pic x(30).
+               2 DureePretCat pic 9(3).
+               2 MaxPretsCat pic 9(2).
 
 
        working-storage section.
+       01 logutil-courant pic 9(5) external value 0.
        1 pic x.
        88 clefexiste value 'o' false'n'.
        1 pic x.
@@ -57,6 +123,29 @@
        1 d pic x.
        1 ref pic x(5).
        1 cod pic x(5).
+       1 exp pic 99.
+       1 fin-freserve pic x value 'n'.
+       88 fin-reserve value 'o' false 'n'.
+       1 nbJours pic 9(3).
+       1 montantCalcule pic 9(3).
+       1 pic x.
+       88 erreurAm value 'o' false 'n'.
+       1 pic x.
+       88 amExiste value 'o' false 'n'.
+       1 pic x.
+       88 resTrouvee value 'o' false 'n'.
+       1 pic x.
+       88 parametresExistants value 'o' false 'n'.
+       1 pic x.
+       88 supportExistant value 'o' false 'n'.
+       1 pic x.
+       88 categorieExistante value 'o' false 'n'.
+       1 delaiCourant pic 9(3).
+       1 h-codeope pic x value 'R'.
+       1 h-nomfich pic x(15) value 'pret'.
+       1 h-cleprim pic x(15).
+       1 h-opereu pic x.
+       1 journalTypeRetour pic x value 'R'.
 
        screen section.
 
@@ -68,10 +157,13 @@
 
         1 s-plg-ref.
            2 line 5  col 1 'Reference du livre emprunte : '.
-           2 s-ref line 5 col 30 pic x(5) to ref required.
+           2 s-ref line 5 col 30 pic x(5) to ref auto required.
+        1 s-plg-exp.
+           2 line 6  col 1 'Numero d exemplaire : '.
+           2 s-exp line 6 col 30 pic 99 to exp required.
         1 s-plg-code.
            2 line 7  col 1 'Code de l adherent qui emprunte : '.
-           2 s-code line 7 col 36 pic x(5) to cod required.
+           2 s-code line 7 col 36 pic x(5) to cod auto required.
 
         1 s-plg-dat.
            2 line 9  col 1 'Date de l emprunt : '.
@@ -80,15 +172,40 @@
          01 a-plg-refExistante.
                     02 line 17 col 5 'Ce pret n existe pas.'.
 
+         01 a-plg-erreurAmende.
+                    02 line 19 col 5 'Erreur d ecriture de l amende de '
+                    & 'retard.'.
+
+         01 a-plg-notifier.
+                    02 blank screen.
+                    02 line 5 col 1 'Livre a nouveau disponible.'.
+                    02 line 7 col 1 'A prevenir en priorite : '.
+                    02 a-notif-code line 7 col 27 pic x(5) from CodeRes.
+
 
 
        procedure division.
        open i-o fenregistre
        open i-o fcherche
+       open i-o freserve
+       open i-o famende
+       open input fparametres
+       open input fcategorie
+       move '1' to CodeParam
+       read fparametres invalid set parametresExistants to false
+                         not invalid set parametresExistants to true
+       end-read
+       if not parametresExistants
+           move .50 to TauxAmende
+           move 21 to DelaiGrace
+           move 50 to PlafondAmende
+       end-if
 
        display s-plg-titre
        display s-plg-ref
        accept s-ref
+       display s-plg-exp
+       accept s-exp
        display s-plg-code
        accept s-code
        display s-plg-dat
@@ -96,10 +213,11 @@
 
        move ref to RefS
        move ref to RefSu
+       move exp to Exemplaire
+       move exp to ExemplaireU
 
        move cod to CodeE
        move dat to DatePret
-       move 'O' to Dispo
 
        move function current-date(1:8) to DateRetour
 
@@ -115,8 +233,31 @@
 
                 rewrite pret
                 end-rewrite
-                rewrite livre
-                end-rewrite
+                move ref to h-cleprim
+                move 'O' to h-opereu
+                call 'Ecrirehisto' using h-codeope h-nomfich h-cleprim
+                                         h-opereu
+                end-call
+                call 'Ecrirejournal' using ref cod journalTypeRetour
+                end-call
+                perform 8000-assesser-amende
+                read fcherche invalid set refexiste to false
+                              not invalid set refexiste to true
+                end-read
+                if refexiste
+                    perform 9000-notifier-reservation
+                    if resTrouvee
+                        move 'H' to Dispo
+                        compute DateLimiteRetrait = function
+                        date-of-integer(function
+                        integer-of-date(DateRetour) + 3)
+                    else
+                        move 'O' to Dispo
+                        move 0 to DateLimiteRetrait
+                    end-if
+                    rewrite livre
+                    end-rewrite
+                end-if
 
         end-start
 
@@ -124,7 +265,85 @@
 
        close fenregistre
        close fcherche
+       close freserve
+       close famende
+       close fparametres
+       close fcategorie
        goback.
-       end program pp-enregistrerr.
 
+       8000-assesser-amende.
+       compute nbJours = function integer-of-date(DateRetour) -
+          function integer-of-date(DatePret)
+       move DelaiGrace to delaiCourant
+       read fcherche invalid set supportExistant to false
+                      not invalid set supportExistant to true
+       end-read
+       if supportExistant
+           move LibC to LibCat
+           read fcategorie invalid set categorieExistante to false
+                not invalid set categorieExistante to true
+           end-read
+           if categorieExistante
+               move DureePretCat to delaiCourant
+           end-if
+       end-if
+       if nbJours > delaiCourant
+           move cod to CodeAm
+           move function current-date(1:8) to DateAm
+           compute montantCalcule =
+              (nbJours - delaiCourant) * TauxAmende
+           if montantCalcule > PlafondAmende
+               move PlafondAmende to montantCalcule
+           end-if
+           read famende invalid set amExiste to false
+                        not invalid set amExiste to true
+           end-read
+           if amExiste
+               add montantCalcule to MontantAm
+               set amendeImpayee to true
+               rewrite amende invalid set erreurAm to true
+                              not invalid set erreurAm to false
+               end-rewrite
+           else
+               move montantCalcule to MontantAm
+               set amendeImpayee to true
+               move spaces to MotifAm
+               write amende invalid set erreurAm to true
+                            not invalid set erreurAm to false
+               end-write
+           end-if
+           if erreurAm
+               display a-plg-erreurAmende
+           end-if
+       end-if.
+
+       9000-notifier-reservation.
+       set resTrouvee to false
+       move ref to RefRes
+       start freserve key = RefRes
+           invalid key
+               set fin-reserve to true
+           not invalid key
+               set fin-reserve to false
+       end-start
+
+       perform until fin-reserve
+           read freserve next end set fin-reserve to true
+           not at end
+               if RefRes not = ref
+                   set fin-reserve to true
+               else
+                   if resEnAttente
+                       display a-plg-notifier
+                       set resNotifiee to true
+                       move exp to ExemplaireRes
+                       rewrite reservation
+                       end-rewrite
+                       set resTrouvee to true
+                       set fin-reserve to true
+                   end-if
+               end-if
+           end-read
+       end-perform.
 
+       end program pp-enregistrerr.
