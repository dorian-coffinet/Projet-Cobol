@@ -0,0 +1,182 @@
+       program-id. pp-liberer-reservations.
+
+       select flivre assign 'support.dat'
+       organization indexed record key clefS = RefS Exemplaire
+       alternate record key RefS duplicates
+       access dynamic.
+
+       select freserve assign 'reservation.dat'
+       organization indexed access dynamic
+       record key clefRes = RefRes DateRes HeureRes CodeRes
+       alternate record key RefRes duplicates.
+
+       fd flivre.
+       1 livre.
+                2 RefS pic x(5).
+                2 Exemplaire pic 9(2).
+                2 LibS pic x(30).
+                2 DesignS pic x(50).
+                2 Dispo pic x.
+                2 LibC pic x(30).
+                2 AuteurS pic x(30).
+                2 IsbnS pic x(13).
+                2 tab.
+                   3 motscles pic x(20) occurs 20.
+                2 SiteC pic x(3).
+                2 DateAjoutS pic 9(8).
+                2 DateLimiteRetrait pic 9(8).
+
+       fd freserve.
+       1 reservation.
+               2 RefRes pic x(5).
+               2 DateRes pic 9(8).
+               2 HeureRes pic 9(6).
+               2 CodeRes pic x(5).
+               2 StatutRes pic x.
+               88 resEnAttente value 'E'.
+               88 resNotifiee value 'N'.
+               88 resExpiree value 'X'.
+               2 ExemplaireRes pic 9(2).
+
+       working-storage section.
+       1 dateJour pic 9(8).
+       1 fin-flivre pic x value 'n'.
+       88 finFlivre value 'o' false 'n'.
+       1 fin-freserve pic x value 'n'.
+       88 finFreserve value 'o' false 'n'.
+       1 pic x.
+       88 nouvelleReservation value 'o' false 'n'.
+       1 tab-liberes.
+           2 libere occurs 200.
+              3 refLibere pic x(5).
+              3 expLibere pic 9(2).
+              3 nouveauCodeLibere pic x(5).
+       1 nbLiberes pic 9(3) value 0.
+       1 i pic 9(3).
+       1 n pic 999.
+
+       screen section.
+       1 s-plg-titre.
+           2 blank screen.
+           2 line 1 col 1 'Liberation des reservations non retirees'.
+       1 a-plg-entete.
+           2 line 3 col 1 'Reference'.
+           2 line 3 col 15 'Exemplaire'.
+           2 line 3 col 30 'Nouveau titulaire'.
+       1 a-plg-ligne.
+           2 line n col 1 pic x(5) from refLibere(i).
+           2 col 15 pic z9 from expLibere(i).
+           2 col 30 pic x(5) from nouveauCodeLibere(i).
+       1 a-plg-aucuneLiberation.
+           2 line 5 col 1 'Aucune reservation en attente de retrait '
+           & 'depassee.'.
+       1 s-plg-suite line 24 col 80 pic x auto secure.
+
+       procedure division.
+       open i-o flivre
+       open i-o freserve
+
+       move function current-date(1:8) to dateJour
+
+       read flivre next record at end set finFlivre to true end-read
+       perform until finFlivre
+           if (Dispo = 'H') and (DateLimiteRetrait not = 0)
+           and (DateLimiteRetrait < dateJour)
+               perform 8000-liberer-exemplaire
+           end-if
+           read flivre next record at end set finFlivre to true
+           end-read
+       end-perform
+       close flivre
+       close freserve
+
+       display s-plg-titre
+       if nbLiberes = 0
+           display a-plg-aucuneLiberation
+       else
+           display a-plg-entete
+           move 5 to n
+           perform varying i from 1 by 1 until i > nbLiberes
+               display a-plg-ligne
+               add 2 to n
+           end-perform
+       end-if
+       accept s-plg-suite
+       goback.
+
+       8000-liberer-exemplaire.
+       move RefS to RefRes
+       set finFreserve to false
+       start freserve key = RefRes
+           invalid key
+               set finFreserve to true
+           not invalid key
+               set finFreserve to false
+       end-start
+
+       perform until finFreserve
+           read freserve next end set finFreserve to true
+           not at end
+               if RefRes not = RefS
+                   set finFreserve to true
+               else
+                   if resNotifiee and (ExemplaireRes = Exemplaire)
+                       set resExpiree to true
+                       rewrite reservation
+                       end-rewrite
+                       set finFreserve to true
+                   end-if
+               end-if
+           end-read
+       end-perform
+
+       perform 8500-trouver-prochaine-attente
+
+       if nouvelleReservation
+           move CodeRes to nouveauCodeLibere(nbLiberes)
+           set resNotifiee to true
+           move Exemplaire to ExemplaireRes
+           rewrite reservation
+           end-rewrite
+           compute DateLimiteRetrait = function
+           date-of-integer(function integer-of-date(dateJour) + 3)
+       else
+           move spaces to nouveauCodeLibere(nbLiberes)
+           move 'O' to Dispo
+           move 0 to DateLimiteRetrait
+       end-if
+       rewrite livre
+       end-rewrite.
+
+       8500-trouver-prochaine-attente.
+       set nouvelleReservation to false
+       if nbLiberes < 200
+           add 1 to nbLiberes
+           move RefS to refLibere(nbLiberes)
+           move Exemplaire to expLibere(nbLiberes)
+       end-if
+
+       move RefS to RefRes
+       set finFreserve to false
+       start freserve key = RefRes
+           invalid key
+               set finFreserve to true
+           not invalid key
+               set finFreserve to false
+       end-start
+
+       perform until finFreserve
+           read freserve next end set finFreserve to true
+           not at end
+               if RefRes not = RefS
+                   set finFreserve to true
+               else
+                   if resEnAttente
+                       set nouvelleReservation to true
+                       set finFreserve to true
+                   end-if
+               end-if
+           end-read
+       end-perform.
+
+       end program pp-liberer-reservations.
