@@ -2,7 +2,7 @@
 
        select fmodif assign 'pret.dat'
        organization indexed access dynamic
-       record key clef = DatePret RefS CodeE
+       record key clef = DatePret RefS Exemplaire CodeE
        alternate record key RefS duplicates
        alternate record key CodeE duplicates.
 
@@ -11,17 +11,23 @@
        1 pret.
                2 DatePret pic 9(8).
                2 RefS pic x(5).
+               2 Exemplaire pic 9(2).
                2 CodeE pic x(5).
                2 DateRetour pic 9(8).
+               2 NbRenouv pic 9.
+               2 SiteC pic x(3).
 
        working-storage section.
 
-
+       01 logutil-courant pic 9(5) external value 0.
         1 pic x.
         88 clefexiste value 'o' false'n'.
         1 pic x.
         88 erreur value 'o' false 'n'.
-
+        1 h-codeope pic x value 'M'.
+        1 h-nomfich pic x(15) value 'pret'.
+        1 h-cleprim pic x(15).
+        1 h-opereu pic x.
 
 
        screen section.
@@ -36,6 +42,9 @@
        1 s-plg-ref.
            2 line 5  col 1 'Reference du livre : '.
            2 s-ref line 5 col 30 pic x(5) to RefS required.
+       1 s-plg-exp.
+           2 line 6  col 1 'Numero d exemplaire : '.
+           2 s-exp line 6 col 30 pic 99 to Exemplaire required.
        1 s-plg-code.
            2 line 7  col 1 'Code de l adehrent : '.
            2 s-code line 7 col 30 pic x(5) to CodeE required.
@@ -51,6 +60,8 @@
        accept s-date
        display s-plg-ref
        accept s-ref
+       display s-plg-exp
+       accept s-exp
        display s-plg-code
        accept s-code
 
@@ -68,6 +79,16 @@
                                not invalid set erreur to false
                end-rewrite
 
+               move RefS to h-cleprim
+               if erreur
+                   move 'N' to h-opereu
+               else
+                   move 'O' to h-opereu
+               end-if
+               call 'Ecrirehisto' using h-codeope h-nomfich h-cleprim
+                                        h-opereu
+               end-call
+
            if erreur
                then display ' erreur decriture dans le fichier'
                else display ' date de retour modifie'
