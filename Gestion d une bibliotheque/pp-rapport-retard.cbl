@@ -0,0 +1,133 @@
+       program-id. pp-rapport-retard.
+
+       select fpret assign 'pret.dat'
+       organization indexed access dynamic
+       record key clef = DatePret RefS Exemplaire CodeE
+       alternate record key RefS duplicates
+       alternate record key CodeE duplicates.
+
+       select fparametres assign 'parametres.dat'
+       organization indexed record key CodeParam
+       access dynamic.
+
+       fd fpret.
+       1 pret.
+               2 DatePret pic 9(8).
+               2 RefS pic x(5).
+               2 Exemplaire pic 9(2).
+               2 CodeE pic x(5).
+               2 DateRetour pic 9(8).
+               2 NbRenouv pic 9.
+               2 SiteC pic x(3).
+
+       fd fparametres.
+       1 parametresEnr.
+               2 CodeParam pic x(1).
+               2 TauxAmende pic 9v99.
+               2 DelaiGrace pic 9(3).
+               2 MaxPrets pic 9(2).
+               2 MaxEchecs pic 9(2).
+               2 PlafondAmende pic 9(3).
+
+       working-storage section.
+       1 dateJour pic 9(8).
+       1 pic x.
+       88 parametresExistants value 'o' false 'n'.
+       1 fin-pret pic x value 'n'.
+       88 finPret value 'o' false 'n'.
+       1 nbJours pic 9(3).
+       1 tab-retards.
+           2 retard occurs 200.
+              3 refRetard pic x(5).
+              3 codeRetard pic x(5).
+              3 dateRetardPret pic 9(8).
+              3 joursRetard pic 9(3).
+       1 nbRetards pic 9(3) value 0.
+       1 i pic 9(3).
+       1 j pic 9(3).
+       1 n pic 999.
+       1 tmp-retard.
+           2 tmpRef pic x(5).
+           2 tmpCode pic x(5).
+           2 tmpDate pic 9(8).
+           2 tmpJours pic 9(3).
+
+       screen section.
+       1 s-plg-titre.
+           2 blank screen.
+           2 line 1 col 1 'Rapport des prets en retard'.
+       1 a-plg-entete.
+           2 line 3 col 1 'Reference'.
+           2 line 3 col 15 'Adherent'.
+           2 line 3 col 28 'Date de pret'.
+           2 line 3 col 45 'Jours de retard'.
+       1 a-plg-ligne.
+           2 line n col 1 pic x(5) from refRetard(i).
+           2 col 15 pic x(5) from codeRetard(i).
+           2 col 28 pic 9(8) from dateRetardPret(i).
+           2 col 45 pic zz9 from joursRetard(i).
+       1 a-plg-aucunRetard.
+           2 line 5 col 1 'Aucun pret en retard.'.
+       1 s-plg-suite line 24 col 80 pic x auto secure.
+
+       procedure division.
+       open input fpret
+       open input fparametres
+       move '1' to CodeParam
+       read fparametres invalid set parametresExistants to false
+                         not invalid set parametresExistants to true
+       end-read
+       if not parametresExistants
+           move 21 to DelaiGrace
+       end-if
+       close fparametres
+
+       move function current-date(1:8) to dateJour
+
+       read fpret next record at end set finPret to true end-read
+       perform until finPret
+           if DateRetour = 0
+               compute nbJours = function
+               integer-of-date(dateJour) -
+               function integer-of-date(DatePret)
+               if (nbJours > DelaiGrace) and (nbRetards < 200)
+                   add 1 to nbRetards
+                   move RefS to refRetard(nbRetards)
+                   move CodeE to codeRetard(nbRetards)
+                   move DatePret to dateRetardPret(nbRetards)
+                   move nbJours to joursRetard(nbRetards)
+               end-if
+           end-if
+           read fpret next record at end set finPret to true
+           end-read
+       end-perform
+       close fpret
+
+       perform 8000-trier-retards
+
+       display s-plg-titre
+       if nbRetards = 0
+           display a-plg-aucunRetard
+       else
+           display a-plg-entete
+           move 5 to n
+           perform varying i from 1 by 1 until i > nbRetards
+               display a-plg-ligne
+               add 2 to n
+           end-perform
+       end-if
+       accept s-plg-suite
+       goback.
+
+       8000-trier-retards.
+       perform varying i from 1 by 1 until i > nbRetards - 1
+           perform varying j from 1 by 1 until j > nbRetards - i
+               if joursRetard(j) < joursRetard(j + 1)
+                   move retard(j) to tmp-retard
+                   move retard(j + 1) to retard(j)
+                   move tmp-retard to retard(j + 1)
+               end-if
+           end-perform
+       end-perform.
+
+       end program pp-rapport-retard.
