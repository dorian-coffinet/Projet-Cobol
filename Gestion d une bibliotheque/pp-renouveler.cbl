@@ -0,0 +1,127 @@
+       program-id. pp-renouveler.
+
+       select frenouv assign 'pret.dat'
+       organization indexed access dynamic
+       record key clef = DatePret RefS Exemplaire CodeE
+       alternate record key RefS duplicates
+       alternate record key CodeE duplicates.
+
+
+       fd frenouv.
+       1 pret.
+               2 DatePret pic 9(8).
+               2 RefS pic x(5).
+               2 Exemplaire pic 9(2).
+               2 CodeE pic x(5).
+               2 DateRetour pic 9(8).
+               2 NbRenouv pic 9.
+               2 SiteC pic x(3).
+
+       working-storage section.
+
+       01 logutil-courant pic 9(5) external value 0.
+        1 pic x.
+        88 clefexiste value 'o' false'n'.
+        1 pic x.
+        88 erreur value 'o' false 'n'.
+        1 h-codeope pic x value 'M'.
+        1 h-nomfich pic x(15) value 'pret'.
+        1 h-cleprim pic x(15).
+        1 h-opereu pic x.
+        1 ancienNbRenouv pic 9.
+
+       screen section.
+
+       1 s-plg-titre.
+           2 blank screen.
+           2 line 1 col 1 'Renouvellement de pret'.
+
+       1 s-plg-date.
+           2 line 3  col 1 'Date de pret : '.
+           2 s-date line 3 col 30 pic z(8) to DatePret required.
+       1 s-plg-ref.
+           2 line 5  col 1 'Reference du livre : '.
+           2 s-ref line 5 col 30 pic x(5) to RefS required.
+       1 s-plg-exp.
+           2 line 6  col 1 'Numero d exemplaire : '.
+           2 s-exp line 6 col 30 pic 99 to Exemplaire required.
+       1 s-plg-code.
+           2 line 7  col 1 'Code de l adehrent : '.
+           2 s-code line 7 col 30 pic x(5) to CodeE required.
+
+       1 a-plg-dejaRendu.
+           2 line 9 col 1 'Ce pret a deja ete rendu, impossible de '
+           & 'le renouveler.'.
+       1 a-plg-limiteRenouv.
+           2 line 9 col 1 'Limite de renouvellements atteinte pour '
+           & 'ce pret.'.
+
+       procedure division.
+       open i-o frenouv
+       display s-plg-titre
+       display s-plg-date
+       accept s-date
+       display s-plg-ref
+       accept s-ref
+       display s-plg-exp
+       accept s-exp
+       display s-plg-code
+       accept s-code
+
+       read frenouv invalid set clefexiste to false
+                   not invalid set clefexiste to true
+       end-read
+
+       if not clefexiste
+           then
+               display ' Le pret n existe pas'
+           else
+               if DateRetour not = 0
+                   then
+                       display a-plg-dejaRendu
+                   else
+                       if NbRenouv >= 2
+                           then
+                               display a-plg-limiteRenouv
+                           else
+                               move NbRenouv to ancienNbRenouv
+                               delete frenouv invalid set erreur
+                                    to true
+                                    not invalid set erreur to false
+                               end-delete
+
+                               if erreur
+                                   then display ' erreur decriture'
+                                   else
+                                   move function current-date(1:8)
+                                   to DatePret
+                                   move 0 to DateRetour
+                                   add 1 to ancienNbRenouv
+                                        giving NbRenouv
+                                   write pret
+                                       invalid set erreur to true
+                                       not invalid set erreur
+                                       to false
+                                   end-write
+
+                                   move RefS to h-cleprim
+                                   if erreur
+                                       move 'N' to h-opereu
+                                   else
+                                       move 'O' to h-opereu
+                                   end-if
+                                   call 'Ecrirehisto' using h-codeope
+                                        h-nomfich h-cleprim h-opereu
+                                   end-call
+
+                                   if erreur
+                                       then display ' erreur decriture'
+                                       else display ' pret renouvele'
+                                   end-if
+                               end-if
+                       end-if
+               end-if
+       end-if.
+
+       close frenouv
+       end program pp-renouveler.
