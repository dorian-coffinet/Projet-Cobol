@@ -0,0 +1,79 @@
+       program-id. pp-reorganiser.
+
+       select fpret assign 'pret.dat'
+       organization indexed access dynamic
+       record key clef = DatePret RefS Exemplaire CodeE
+       alternate record key RefS duplicates
+       alternate record key CodeE duplicates.
+
+       select ftemp assign 'pret-reorg.tmp'
+       organization line sequential.
+
+       fd fpret.
+       1 pret.
+               2 DatePret pic 9(8).
+               2 RefS pic x(5).
+               2 Exemplaire pic 9(2).
+               2 CodeE pic x(5).
+               2 DateRetour pic 9(8).
+               2 NbRenouv pic 9.
+               2 SiteC pic x(3).
+
+       fd ftemp.
+       01 ligne-temp pic x(32).
+
+       working-storage section.
+       1 fin-fich pic x value 'n'.
+       88 finFich value 'o' false 'n'.
+       1 nbArchives pic 9(5) value 0.
+       1 nbConserves pic 9(5) value 0.
+
+       screen section.
+       1 a-plg-reorgTermine.
+           2 blank screen.
+           2 line 5 col 1 'Reorganisation de pret.dat terminee.'.
+           2 line 7 col 1 'Prets clotures archives et retires : '.
+           2 a-nbArchives line 7 col 40 pic zzzz9 from nbArchives.
+           2 line 8 col 1 'Prets en cours conserves : '.
+           2 a-nbConserves line 8 col 40 pic zzzz9 from nbConserves.
+           2 s-plg-reorgSuite line 24 col 80 pic x auto secure.
+
+       procedure division.
+       open input fpret
+       open output ftemp
+       set finFich to false
+       read fpret next record at end set finFich to true end-read
+       perform until finFich
+           if DateRetour not = 0
+               call 'Archiverpret' using DatePret RefS Exemplaire
+                                         CodeE DateRetour NbRenouv
+                                         SiteC
+               end-call
+               add 1 to nbArchives
+           else
+               move pret to ligne-temp
+               write ligne-temp
+               add 1 to nbConserves
+           end-if
+           read fpret next record at end set finFich to true end-read
+       end-perform
+       close fpret
+       close ftemp
+
+       open input ftemp
+       open output fpret
+       set finFich to false
+       read ftemp next record at end set finFich to true end-read
+       perform until finFich
+           move ligne-temp to pret
+           write pret
+           end-write
+           read ftemp next record at end set finFich to true end-read
+       end-perform
+       close fpret
+       close ftemp
+
+       display a-plg-reorgTermine
+       accept s-plg-reorgSuite
+       goback.
+       end program pp-reorganiser.
