@@ -0,0 +1,131 @@
+       program-id. pp-reserver.
+
+
+       select freserve assign 'reservation.dat'
+       organization indexed access dynamic
+       record key clefRes = RefS DateRes HeureRes CodeE
+       alternate record key RefS duplicates.
+
+       select fcherche assign 'support.dat'
+       organization indexed record key clefSu = RefSu ExemplaireU
+       alternate record key RefSu duplicates
+       access dynamic.
+
+
+       fd freserve.
+
+       1 reservation.
+               2 RefS pic x(5).
+               2 DateRes pic 9(8).
+               2 HeureRes pic 9(6).
+               2 CodeE pic x(5).
+               2 StatutRes pic x.
+               88 resEnAttente value 'E'.
+               88 resNotifiee value 'N'.
+               2 ExemplaireRes pic 9(2).
+
+
+        fd fcherche.
+
+        1 livre.
+                  2 RefSu pic x(5).
+                  2 ExemplaireU pic 9(2).
+                  2 LibS pic x(30).
+                  2 DesignS pic x(50).
+                  2 Dispo pic x.
+                  2 LibC pic x(30).
+                  2 AuteurS pic x(30).
+                  2 IsbnS pic x(13).
+                  2 tab.
+                     3 motscles pic x(20) occurs 20.
+                  2 SiteCU pic x(3).
+                  2 DateAjoutS pic 9(8).
+                  2 DateLimiteRetrait pic 9(8).
+
+       working-storage section.
+       1 pic x.
+       88 refexiste value 'o' false'n'.
+       1 pic x.
+       88 erreur value 'o' false 'n'.
+
+       1 ref pic x(5).
+       1 cod pic x(5).
+       1 nbdispo pic 9(2) value 0.
+       1 fin-fcherche pic x value 'n'.
+       88 fin-recherche value 'o' false 'n'.
+
+       screen section.
+
+       1 s-plg-titre.
+           2 blank screen.
+           2 line 1 col 1 'Reservation d un livre'.
+
+       1 s-plg-ref.
+           2 line 5 col 1 'Reference du livre : '.
+           2 s-ref line 5 col 30 pic x(5) to ref required.
+       1 s-plg-code.
+           2 line 7 col 1 'Code de l adherent : '.
+           2 s-code line 7 col 30 pic x(5) to cod required.
+
+       1 a-plg-dispo.
+           2 line 9 col 1 'Ce livre a un exemplaire disponible, '
+           & 'inutile de reserver.'.
+       1 a-plg-fait.
+           2 line 9 col 1 'Reservation enregistree.'.
+       1 a-plg-erreur.
+           2 line 9 col 1 'Erreur d ecriture de la reservation.'.
+
+       procedure division.
+       open input fcherche
+       open i-o freserve
+
+       display s-plg-titre
+       display s-plg-ref
+       accept s-ref
+       display s-plg-code
+       accept s-code
+
+       move ref to RefSu
+       start fcherche key = RefSu
+           invalid key
+               set fin-recherche to true
+           not invalid key
+               set fin-recherche to false
+       end-start
+
+       perform until fin-recherche
+           read fcherche next end set fin-recherche to true
+           not at end
+               if RefSu not = ref
+                   set fin-recherche to true
+               else
+                   if Dispo = 'O'
+                       compute nbdispo = nbdispo + 1
+                   end-if
+               end-if
+           end-read
+       end-perform
+
+       if nbdispo > 0
+           display a-plg-dispo
+       else
+           move ref to RefS
+           move function current-date(1:8) to DateRes
+           move function current-date(9:6) to HeureRes
+           move cod to CodeE
+           set resEnAttente to true
+           move 0 to ExemplaireRes
+           write reservation invalid set erreur to true
+                              not invalid set erreur to false
+           end-write
+           if erreur
+               display a-plg-erreur
+           else
+               display a-plg-fait
+           end-if
+       end-if
+
+       close fcherche
+       close freserve
+       goback.
+       end program pp-reserver.
